@@ -1,455 +1,2493 @@
-* =====================================================================
-* PROGRAMA: CÁLCULO DE IMPOSTO DE RENDA FEDERAL
-* DESCRIÇÃO: Sistema para processar folha de pagamento e calcular
-*            impostos federais baseado no estado civil e isenções
-* AUTOR: [Nome do desenvolvedor]
-* DATA: [Data de criação]
-* =====================================================================
-
- IDENTIFICATION DIVISION.
- ENVIRONMENT DIVISION.
- INPUT-OUTPUT SECTION.
- FILE-CONTROL.
-*    Arquivo de entrada contendo dados da folha de pagamento
-     SELECT PAYROLL-FILE-IN
-         ASSIGN TO "TW12C.DAT".
-*    Arquivo de saída para relatório de impostos
-     SELECT INCOME-TAX-REPORT-OUT
-         ASSIGN TO "PROG6_OUT.DAT".
-
- DATA DIVISION.
- FILE SECTION.
-*    Definição do arquivo de entrada da folha de pagamento
- FD  PAYROLL-FILE-IN
-         RECORD CONTAINS 80 CHARACTERS
-         LABEL RECORDS ARE OMITTED
-         DATA RECORD IS PR-PAYROLL-REC-IN.
- 01  PR-PAYROLL-REC-IN               PIC X(80).
-
-*    Definição do arquivo de saída do relatório de impostos
- FD  INCOME-TAX-REPORT-OUT
-         RECORD CONTAINS 132 CHARACTERS
-         LABEL RECORDS ARE OMITTED
-         DATA RECORD IS IT-REPORT-OUT.
- 01  IT-REPORT-OUT                   PIC X(132).
-
- WORKING-STORAGE SECTION.
-*    Switches de controle do programa
- 01  WS-SWITCHES.
-     05  WS-EOF-SWITCH               PIC X(1). 
-
-*    Controle de paginação do relatório
- 01  WS-PAGE-LAYOUT.
-     05  WS-LINES-USED               PIC 9(2).  * Linhas utilizadas na página atual
-     05  WS-PAGE-COUNT               PIC 9(2).  * Contador de páginas
-
-*    Área de trabalho para cálculos
- 01  WS-CALC-WORK-AREA.
-     05  WS-EXEMPT-SUB-TOT           PIC 9(5)V99.  * Subtotal de isenções
-     05  WS-ANN-EARN                 PIC 9(6)V99.  * Rendimento anual
-     05  WS-EARNINGS                 PIC 9(6)V99.  * Rendimento ajustado
-     05  WS-ANN-TAX-AMT              PIC 9(6)V99.  * Valor anual do imposto
-     05  WS-PER-TAX-AMT              PIC 9(6)V99.  * Valor do imposto por período
-
-*    Controles para busca nas tabelas de impostos
- 01  WS-TABLE-CONTROLS.
-     05  WS-ROW-FOUND-SWITCH         PIC X(1).
-         88  WS-ROW-FOUND            VALUE "Y".    * Linha encontrada na tabela
-         88  WS-END-OF-TABLE         VALUE "E".    * Fim da tabela
-
-*    Totalizadores do relatório
- 01  WS-TOTALS.
-     05  WS-EARN-THIS-PER-TOT        PIC 9(6)V99.  * Total de rendimentos do período
-     05  WS-FED-TAX-AMT-TOT         PIC 9(6)V99.   * Total anual de impostos
-     05  WS-FED-TAX-THIS-PER-TOT     PIC 9(6)V99.  * Total de impostos do período
-
-*    Dados da tabela de impostos para casados (hard-coded)
-*    Formato: Valor Mínimo (5) + Valor Máximo (5) + Base (4) + Percentual (2)
- 01  WS-MARR-TAX-DATA.
-     05  FILLER               PIC X(16) VALUE "0000002400000000".
-     05  FILLER               PIC X(16) VALUE "0240006600000015".
-     05  FILLER               PIC X(16) VALUE "0660010900063018".
-     05  FILLER               PIC X(16) VALUE "1090015000140421".
-     05  FILLER               PIC X(16) VALUE "1500019200226524".
-     05  FILLER               PIC X(16) VALUE "1920023600327328".
-     05  FILLER               PIC X(16) VALUE "2360028900450532".
-     05  FILLER               PIC X(16) VALUE "2890099999620137".
-
-*    Redefinição dos dados como tabela estruturada para casados
- 01  WS-MARR-TAX-TABLE REDEFINES WS-MARR-TAX-DATA.
-     05  WS-MARR-TAX-ROW      OCCURS 8 TIMES
-                              INDEXED BY M-INDEX.
-         10  WS-MARR-LOW      PIC 9(5).     * Limite inferior da faixa
-         10  WS-MARR-HIGH     PIC 9(5).     * Limite superior da faixa  
-         10  WS-MARR-BASE-AMT PIC 9(4).     * Valor base do imposto
-         10  WS-MARR-PERCENT  PIC V99.      * Percentual sobre o excesso
-
-*    Dados da tabela de impostos para solteiros (hard-coded)
- 01  WS-SING-TAX-DATA.
-     05  FILLER               PIC X(16) VALUE "0000001420000000".
-     05  FILLER               PIC X(16) VALUE "0142003300000015".
-     05  FILLER               PIC X(16) VALUE "0330006800028218".
-     05  FILLER               PIC X(16) VALUE "0680010200091221".
-     05  FILLER               PIC X(16) VALUE "1020014200162626".
-     05  FILLER               PIC X(16) VALUE "1420017200266630".
-     05  FILLER               PIC X(16) VALUE "1720022500356634".
-     05  FILLER               PIC X(16) VALUE "2250099999536839".
-
-*    Redefinição dos dados como tabela estruturada para solteiros
- 01  WS-SING-TAX-TABLE REDEFINES WS-SING-TAX-DATA.
-     05  WS-SING-TAX-ROW      OCCURS 8 TIMES
-                              INDEXED BY S-INDEX.
-         10  WS-SING-LOW      PIC 9(5).     * Limite inferior da faixa
-         10  WS-SING-HIGH     PIC 9(5).     * Limite superior da faixa
-         10  WS-SING-BASE-AMT PIC 9(4).     * Valor base do imposto
-         10  WS-SING-PERCENT  PIC V99.      * Percentual sobre o excesso
-
-*    Estrutura do registro de entrada da folha de pagamento
- 01  WS-PR-PAYROLL-REC-IN.
-     05  WS-PR-REC-CODE-IN           PIC 9(2).      * Código do registro
-     05  WS-PR-SSN-IN.                              * CPF/SSN do funcionário
-         10  WS-PR-SSN-3-IN          PIC X(3).
-         10  WS-PR-SSN-2-IN          PIC X(2).
-         10  WS-PR-SSN-4-IN          PIC X(4).
-     05  WS-PR-EMPL-NAME-IN          PIC X(18).     * Nome do funcionário
-     05  FILLER                      PIC X(20) VALUE SPACES.
-     05  WS-PR-EARN-THIS-PER-IN      PIC 9(5)V99.   * Rendimento do período
-     05  FILLER                      PIC X(14) VALUE SPACES.
-     05  WS-PR-MARITAL-STATUS-IN     PIC 9(1).      * Estado civil (1=Solteiro, 2=Casado, 3=Isento)
-     05  WS-PR-EXEMPTIONS-IN         PIC 9(1).      * Número de isenções
-     05  FILLER                      PIC X(8) VALUE SPACES.
-
-*    Cabeçalho principal do relatório
- 01  WS-HEADING.
-     05  FILLER                      PIC X(7) VALUE "FEDERAL".
-     05  FILLER                      PIC X(1) VALUE SPACES.
-     05  FILLER                      PIC X(6) VALUE "INCOME".
-     05  FILLER                      PIC X(1) VALUE SPACES.
-     05  FILLER                      PIC X(3) VALUE "TAX".
-     05  FILLER                      PIC X(1) VALUE SPACES.
-     05  FILLER                      PIC X(8) VALUE "REGISTER".
-     05  FILLER                      PIC X(50) VALUE SPACES.
-     05  FILLER                      PIC X(4) VALUE "PAGE".
-     05  FILLER                      PIC X(1) VALUE SPACES.
-     05  WS-PAGE-OUT                 PIC ZZ9.       * Número da página
-     05  FILLER                      PIC X(47) VALUE SPACES.
-
-*    Primeira linha do cabeçalho das colunas
- 01  WS-COLUMN-HEADING-01.
-     05  FILLER                      PIC X(6) VALUE "SOCIAL".
-     05  FILLER                      PIC X(1) VALUE SPACES.
-     05  FILLER                      PIC X(4) VALUE "SEC.".
-     05  FILLER                      PIC X(22) VALUE SPACES.
-     05  FILLER                      PIC X(1) VALUE "M".
-     05  FILLER                      PIC X(2) VALUE SPACES.
-     05  FILLER                      PIC X(2) VALUE "WH".
-     05  FILLER                      PIC X(3) VALUE SPACES.
-     05  FILLER                      PIC X(8) VALUE "EARNINGS".
-     05  FILLER                      PIC X(2) VALUE SPACES.
-     05  FILLER                      PIC X(10) VALUE "ANNUALIZED".
-     05  FILLER                      PIC X(4) VALUE SPACES.
-     05  FILLER                      PIC X(8) VALUE "ADJUSTED".
-     05  FILLER                      PIC X(4) VALUE SPACES.
-     05  FILLER                      PIC X(7) VALUE "FEDERAL".
-     05  FILLER                      PIC X(5) VALUE SPACES.
-     05  FILLER                      PIC X(3) VALUE "FED".
-     05  FILLER                      PIC X(1) VALUE SPACES.
-     05  FILLER                      PIC X(3) VALUE "TAX".
-     05  FILLER                      PIC X(36) VALUE SPACES.  
-
-*    Segunda linha do cabeçalho das colunas
- 01  WS-COLUMN-HEADING-02.
-     05  FILLER                      PIC X(2) VALUE SPACES.
-     05  FILLER                      PIC X(6) VALUE "NUMBER".
-     05  FILLER                      PIC X(7) VALUE SPACES.
-     05  FILLER                      PIC X(8) VALUE "EMPLOYEE".
-     05  FILLER                      PIC X(1) VALUE SPACES.
-     05  FILLER                      PIC X(4) VALUE "NAME".
-     05  FILLER                      PIC X(5) VALUE SPACES.
-     05  FILLER                      PIC X(1) VALUE "S".
-     05  FILLER                      PIC X(2) VALUE SPACES.
-     05  FILLER                      PIC X(2) VALUE "EX".
-     05  FILLER                      PIC X(2) VALUE SPACES.
-     05  FILLER                      PIC X(4) VALUE "THIS".
-     05  FILLER                      PIC X(1) VALUE SPACES.
-     05  FILLER                      PIC X(4) VALUE "PER.".
-     05  FILLER                      PIC X(4) VALUE SPACES.
-     05  FILLER                      PIC X(8) VALUE "EARNINGS".
-     05  FILLER                      PIC X(4) VALUE SPACES.
-     05  FILLER                      PIC X(8) VALUE "EARNINGS".
-     05  FILLER                      PIC X(4) VALUE SPACES.
-     05  FILLER                      PIC X(3) VALUE "TAX".
-     05  FILLER                      PIC X(1) VALUE SPACES.
-     05  FILLER                      PIC X(4) VALUE "AMT.".
-     05  FILLER                      PIC X(2) VALUE SPACES.
-     05  FILLER                      PIC X(4) VALUE "THIS".
-     05  FILLER                      PIC X(1) VALUE SPACES.
-     05  FILLER                      PIC X(6) VALUE "PERIOD".
-     05  FILLER                      PIC X(34) VALUE SPACES.
-
-*    Linha de detalhe para funcionários com impostos calculados
- 01  WS-DETAIL-LINE.
-     05  WS-SSN-OUT.                                * CPF/SSN formatado
-         10  WS-SSN-3-OUT            PIC X(3).
-         10  FILLER                  PIC X(1) VALUE "-".
-         10  WS-SSN-2-OUT            PIC X(2).
-         10  FILLER                  PIC X(1) VALUE "-".
-         10  WS-SSN-4-OUT            PIC X(4).
-     05  FILLER                      PIC X(2) VALUE SPACES.
-     05  WS-EMPL-NAME-OUT            PIC X(18).     * Nome do funcionário
-     05  FILLER                      PIC X(2) VALUE SPACES.
-     05  WS-MARITAL-STATUS-OUT       PIC 9.         * Estado civil
-     05  FILLER                      PIC X(2) VALUE SPACES.
-     05  WS-WITHHOLD-EXEMPT-OUT      PIC 99.        * Número de isenções
-     05  FILLER                      PIC X(2) VALUE SPACES.
-     05  WS-EARN-THIS-PER-OUT        PIC ZZ,ZZZ.99. * Rendimento do período
-     05  FILLER                      PIC X(2) VALUE SPACES.
-     05  WS-ANN-EARN-OUT             PIC ZZZ,ZZZ.99.* Rendimento anual
-     05  FILLER                      PIC X(2) VALUE SPACES.
-     05  WS-ADJ-EARN-OUT             PIC ZZZ,ZZZ.99.* Rendimento ajustado
-     05  FILLER                      PIC X(2) VALUE SPACES.
-     05  WS-FED-TAX-AMT-OUT          PIC ZZ,ZZZ.99. * Imposto anual
-     05  FILLER                      PIC X(4) VALUE SPACES.
-     05  WS-FED-TAX-THIS-PER-OUT     PIC Z,ZZZ.99.  * Imposto do período
-     05  FILLER                      PIC X(36) VALUE SPACES.
-
-*    Linha especial para funcionários isentos de impostos
- 01  WS-TAX-EXEMPT-LINE.
-     05  WS-TE-SSN-OUT.                             * CPF/SSN formatado
-         10  WS-TE-SSN-3-OUT         PIC X(3).
-         10  FILLER                  PIC X(1) VALUE "-".
-         10  WS-TE-SSN-2-OUT         PIC X(2).
-         10  FILLER                  PIC X(1) VALUE "-".
-         10  WS-TE-SSN-4-OUT         PIC X(4).
-     05  FILLER                      PIC X(2) VALUE SPACES.
-     05  WS-TE-EMPL-NAME-OUT         PIC X(18).     * Nome do funcionário
-     05  FILLER                      PIC X(2) VALUE SPACES.
-     05  WS-TE-MARITAL-STATUS-OUT    PIC 9.         * Estado civil
-     05  FILLER                      PIC X(2) VALUE SPACES.
-     05  WS-TE-WITHHOLD-EXEMPT-OUT   PIC 99.        * Número de isenções
-     05  FILLER                      PIC X(2) VALUE SPACES.
-     05  WS-TE-EARN-THIS-PER-OUT     PIC ZZ,ZZZ.99. * Rendimento do período
-     05  FILLER                      PIC X(3) VALUE SPACES.
-     05  FILLER                      PIC X(3) VALUE "-  ".
-     05  FILLER                      PIC X(7) VALUE "  T A X".
-     05  FILLER                      PIC X(6) VALUE SPACES.
-     05  FILLER                  PIC X(13) VALUE "E X E M P T  ".
-     05  FILLER                      PIC X(3) VALUE "  -".
-
-*    Linha de totais do relatório
- 01  WS-TOTAL-LINE.
-     05  FILLER                      PIC X(20) VALUE SPACES.
-     05  FILLER                  PIC X(13) VALUE "T O T A L S :".
-     05  FILLER                      PIC X(6) VALUE  SPACES.
-     05  WS-TOT-EARN-THIS-PER-OUT    PIC ZZZ,ZZZ.99.* Total rendimentos período
-     05  FILLER                      PIC X(25) VALUE SPACES.
-     05  WS-TOT-FED-TAX-AMT-OUT      PIC ZZZ,ZZZ.99.* Total impostos anuais
-     05  FILLER                      PIC X(3) VALUE SPACES.
-     05  WS-TOT-FED-TAX-THIS-PER-OUT PIC ZZ,ZZZ.99. * Total impostos período
-     05  FILLER                      PIC X(1) VALUE SPACES.
-     05  FILLER                      PIC X(1) VALUE "*".
-     05  FILLER                      PIC X(34) VALUE SPACES.
-
-* =====================================================================
-* DIVISÃO DE PROCEDIMENTOS
-* =====================================================================
- PROCEDURE DIVISION.
-
-*    Parágrafo principal - controla o fluxo geral do programa
- A00-MAINLINE-PARA.
-*    Abertura dos arquivos de entrada e saída
-     OPEN INPUT PAYROLL-FILE-IN
-          OUTPUT INCOME-TAX-REPORT-OUT.
-*    Inicialização das variáveis
-     PERFORM B10-INIT-PARA.
-*    Primeira leitura do arquivo
-     READ PAYROLL-FILE-IN INTO WS-PR-PAYROLL-REC-IN
-         AT END MOVE "Y" TO WS-EOF-SWITCH.
-*    Loop principal de processamento
-     PERFORM B20-PROCESS-PARA
-         UNTIL WS-EOF-SWITCH = "Y".
-*    Impressão dos totais
-     PERFORM C20-TOTAL-PARA.
-*    Fechamento dos arquivos
-     CLOSE PAYROLL-FILE-IN
-        INCOME-TAX-REPORT-OUT.
-     STOP RUN.
-
-*    Inicialização das variáveis e primeira página
- B10-INIT-PARA.
-*    Zera contadores e totalizadores
-     MOVE ZEROS TO WS-LINES-USED
-                   WS-EARN-THIS-PER-TOT
-                   WS-FED-TAX-AMT-TOT
-                   WS-FED-TAX-THIS-PER-TOT.
-*    Inicializa contador de páginas
-     MOVE 1 TO WS-PAGE-COUNT.
-*    Imprime cabeçalhos da primeira página
-     PERFORM C10-HEADINGS-PARA.
-
-*    Processamento de cada registro da folha de pagamento
- B20-PROCESS-PARA.
-*    Calcula valor total das isenções (número de isenções × R$ 1.000)
-     MULTIPLY WS-PR-EXEMPTIONS-IN BY 1000 GIVING 
-         WS-EXEMPT-SUB-TOT ROUNDED.
-*    Calcula rendimento anual (rendimento período × 26 períodos)
-     MULTIPLY WS-PR-EARN-THIS-PER-IN BY 26 GIVING 
-         WS-ANN-EARN.
-*    Calcula rendimento tributável (anual - isenções)
-     SUBTRACT WS-EXEMPT-SUB-TOT FROM WS-ANN-EARN GIVING
-         WS-EARNINGS ROUNDED.
-     
-*    Processamento baseado no estado civil
-*    Estado civil 1 = Solteiro
-     IF WS-PR-MARITAL-STATUS-IN = 1 THEN
-         PERFORM C30-SINGLE-TAX-PARA
-     ELSE
-         MOVE "E" TO WS-ROW-FOUND-SWITCH
-     END-IF.
-
-*    Estado civil 2 = Casado
-     IF WS-PR-MARITAL-STATUS-IN = 2 THEN
-         PERFORM C40-MARRIED-TAX-PARA
-     ELSE
-         MOVE "E" TO WS-ROW-FOUND-SWITCH
-     END-IF.
-
-*    Estado civil 3 = Isento de impostos
-     IF WS-PR-MARITAL-STATUS-IN = 3 THEN
-         PERFORM C60-TAX-EXEMPT-PARA
-     END-IF.
-
-*    Atualiza contadores e lê próximo registro
-     ADD 2 TO WS-LINES-USED.
-     ADD WS-PR-EARN-THIS-PER-IN TO WS-EARN-THIS-PER-TOT.
-     READ PAYROLL-FILE-IN INTO WS-PR-PAYROLL-REC-IN
-         AT END MOVE "Y" TO WS-EOF-SWITCH.
-
-*    Impressão dos cabeçalhos do relatório
- C10-HEADINGS-PARA.
-*    Formata número da página
-     MOVE WS-PAGE-COUNT TO WS-PAGE-OUT.
-*    Imprime cabeçalho principal em nova página
-     WRITE IT-REPORT-OUT FROM WS-HEADING
-         AFTER ADVANCING PAGE.
-*    Linha em branco
-     MOVE SPACES TO IT-REPORT-OUT.
-     WRITE IT-REPORT-OUT
-         AFTER ADVANCING 1 LINE.
-*    Cabeçalhos das colunas
-     WRITE IT-REPORT-OUT FROM WS-COLUMN-HEADING-01
-         AFTER ADVANCING 1 LINES.
-     WRITE IT-REPORT-OUT FROM WS-COLUMN-HEADING-02
-         AFTER ADVANCING 1 LINE.
-*    Atualiza contadores
-     ADD 3 TO WS-LINES-USED.
-     ADD 1 TO WS-PAGE-COUNT.
-
-*    Impressão da linha de totais
- C20-TOTAL-PARA.
-*    Verifica se precisa de nova página
-     IF WS-LINES-USED >= 57 THEN
-         PERFORM C10-HEADINGS-PARA
-         MOVE ZEROS TO WS-LINES-USED
-     END-IF.
-*    Move totais para campos de saída
-     MOVE WS-EARN-THIS-PER-TOT TO WS-TOT-EARN-THIS-PER-OUT.
-     MOVE WS-FED-TAX-AMT-TOT TO WS-TOT-FED-TAX-AMT-OUT.
-     MOVE WS-FED-TAX-THIS-PER-TOT TO WS-TOT-FED-TAX-THIS-PER-OUT.
-*    Imprime linha em branco e linha de totais
-     MOVE SPACES TO IT-REPORT-OUT.
-     WRITE IT-REPORT-OUT
-         AFTER ADVANCING 1 LINE.
-     WRITE IT-REPORT-OUT FROM WS-TOTAL-LINE
-         AFTER ADVANCING 2 LINE.
-
-*    Cálculo de impostos para solteiros
- C30-SINGLE-TAX-PARA.
-*    Inicializa índice da tabela
-     SET S-INDEX TO 1.
-*    Busca faixa de imposto correspondente ao rendimento
-     SEARCH WS-SING-TAX-ROW
-         AT END MOVE "E" TO WS-ROW-FOUND-SWITCH
-         WHEN WS-EARNINGS IS >= WS-SING-LOW  (S-INDEX) AND
-                          IS <= WS-SING-HIGH (S-INDEX)
-         MOVE "Y" TO WS-ROW-FOUND-SWITCH.
-*    Se encontrou a faixa, calcula o imposto
-     IF WS-ROW-FOUND THEN
-         COMPUTE WS-ANN-TAX-AMT =
-             WS-SING-BASE-AMT (S-INDEX) +
-             WS-SING-PERCENT (S-INDEX) *
-             (WS-EARNINGS - WS-SING-LOW (S-INDEX)).
-*    Imprime linha de detalhe
-     PERFORM C50-LINE-OUTPUT-PARA.
-
-*    Cálculo de impostos para casados
- C40-MARRIED-TAX-PARA.
-*    Inicializa índice da tabela
-     SET M-INDEX TO 1.
-*    Busca faixa de imposto correspondente ao rendimento
-     SEARCH WS-MARR-TAX-ROW
-         AT END MOVE "E" TO WS-ROW-FOUND-SWITCH
-         WHEN WS-EARNINGS IS >= WS-MARR-LOW (M-INDEX) AND
-                          IS <= WS-MARR-HIGH (M-INDEX)
-         MOVE "Y" TO WS-ROW-FOUND-SWITCH.
-*    Se encontrou a faixa, calcula o imposto
-     IF WS-ROW-FOUND THEN
-         COMPUTE WS-ANN-TAX-AMT =
-             WS-MARR-BASE-AMT (M-INDEX) +
-             WS-MARR-PERCENT (M-INDEX) *
-             (WS-EARNINGS - WS-MARR-LOW (M-INDEX)).
-*    Imprime linha de detalhe
-     PERFORM C50-LINE-OUTPUT-PARA.
-
-*    Formatação e impressão da linha de detalhe com impostos
- C50-LINE-OUTPUT-PARA.
-*    Calcula imposto do período (anual ÷ 26 períodos)
-     DIVIDE WS-ANN-TAX-AMT BY 26 GIVING WS-PER-TAX-AMT ROUNDED.
-*    Acumula nos totalizadores
-     ADD WS-ANN-TAX-AMT TO WS-FED-TAX-AMT-TOT.
-     ADD WS-PER-TAX-AMT TO WS-FED-TAX-THIS-PER-TOT.
-*    Move dados do funcionário para linha de saída
-     MOVE WS-PR-SSN-3-IN TO WS-SSN-3-OUT.
-     MOVE WS-PR-SSN-2-IN TO WS-SSN-2-OUT.
-     MOVE WS-PR-SSN-4-IN TO WS-SSN-4-OUT.
-     MOVE WS-PR-EMPL-NAME-IN TO WS-EMPL-NAME-OUT.
-     MOVE WS-PR-MARITAL-STATUS-IN TO WS-MARITAL-STATUS-OUT.
-     MOVE WS-PR-EXEMPTIONS-IN TO WS-WITHHOLD-EXEMPT-OUT.
-     MOVE WS-PR-EARN-THIS-PER-IN TO WS-EARN-THIS-PER-OUT.
-     MOVE WS-ANN-EARN TO WS-ANN-EARN-OUT.
-     MOVE WS-EARNINGS TO WS-ADJ-EARN-OUT.
-     MOVE WS-PER-TAX-AMT TO WS-FED-TAX-THIS-PER-OUT.
-     MOVE WS-ANN-TAX-AMT TO WS-FED-TAX-AMT-OUT.
-*    Verifica se precisa de nova página
-     IF WS-LINES-USED >= 57 THEN
-         PERFORM C10-HEADINGS-PARA
-         MOVE ZEROS TO WS-LINES-USED
-     END-IF.
-*    Imprime linha em branco e linha de detalhe
-     MOVE SPACES TO IT-REPORT-OUT.
-     WRITE IT-REPORT-OUT
-         AFTER ADVANCING 1 LINE.
-     WRITE IT-REPORT-OUT FROM WS-DETAIL-LINE
-         AFTER ADVANCING 1 LINE.           
-
-*    Processamento de funcionários isentos de impostos
- C60-TAX-EXEMPT-PARA.
-*    Atualiza contador de linhas
-     ADD 2 TO WS-LINES-USED.
-*    Move dados do funcionário para linha de isenção
-     MOVE WS-PR-SSN-3-IN TO WS-TE-SSN-3-OUT.
-     MOVE WS-PR-SSN-2-IN TO WS-TE-SSN-2-OUT.
-     MOVE WS-PR-SSN-4-IN TO WS-TE-SSN-4-OUT.
-     MOVE WS-PR-EMPL-NAME-IN TO WS-TE-EMPL-NAME-OUT.
-     MOVE WS-PR-MARITAL-STATUS-IN TO WS-TE-MARITAL-STATUS-OUT.
-     MOVE WS-PR-EXEMPTIONS-IN TO WS-TE-WITHHOLD-EXEMPT-OUT.
-     MOVE WS-PR-EARN-THIS-PER-IN TO WS-TE-EARN-THIS-PER-OUT.
-*    Marca como processado
-     MOVE "Y" TO WS-ROW-FOUND-SWITCH.
-*    Imprime linha especial para isentos
-     IF WS-ROW-FOUND THEN
-         MOVE SPACES TO IT-REPORT-OUT.
-         WRITE IT-REPORT-OUT
-             AFTER ADVANCING 1 LINE.
-         WRITE IT-REPORT-OUT FROM WS-TAX-EXEMPT-LINE
-             AFTER ADVANCING 1 LINE.
\ No newline at end of file
+*> =====================================================================
+*> PROGRAMA: CÁLCULO DE IMPOSTO DE RENDA FEDERAL
+*> DESCRIÇÃO: Sistema para processar folha de pagamento e calcular
+*>            impostos federais baseado no estado civil e isenções
+*> AUTOR: [Nome do desenvolvedor]
+*> DATA: [Data de criação]
+*> =====================================================================
+
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. PROG6.
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+*>    Arquivo de entrada contendo dados da folha de pagamento. É
+*>    sequencial, não indexado: um registro de correção/ajuste (02) ou
+*>    de pagamento suplementar/bônus (03) reaproveita de propósito o
+*>    SSN de um registro (01) já lido no mesmo lote, e um SSN repetido
+*>    não pode ser a chave única de um arquivo indexado. A consulta de
+*>    um único funcionário (modo LOOKUP) por isso varre o arquivo do
+*>    início ao fim em B22-LOOKUP-PARA, em vez de fazer uma leitura
+*>    indexada pela chave
+     SELECT PAYROLL-FILE-IN
+         ASSIGN TO "TW12C.DAT"
+         FILE STATUS IS WS-PAYROLL-FILE-STATUS.
+*>    Arquivo de saída para relatório de impostos
+     SELECT INCOME-TAX-REPORT-OUT
+         ASSIGN TO "PROG6_OUT.DAT".
+*>    Arquivo externo com as faixas de imposto (casados/solteiros)
+     SELECT TAX-RATES-FILE-IN
+         ASSIGN TO "TAXRATES.DAT".
+*>    Arquivo de exceções para registros com estado civil inválido
+     SELECT REJECT-FILE-OUT
+         ASSIGN TO "PROG6_REJ.DAT".
+*>    Arquivo de saída em formato CSV, uma linha por funcionário, sem
+*>    cabeçalhos de página, para importação em planilha
+     SELECT CSV-REPORT-OUT
+         ASSIGN TO "PROG6_OUT.CSV".
+*>    Arquivo de controle com o cabeçalho e o trailer da execução, lido
+*>    pelo agendador de jobs para liberar as etapas seguintes
+     SELECT RUN-CONTROL-FILE-OUT
+         ASSIGN TO "PROG6_CTL.DAT".
+*>    Arquivo de parâmetro com um único registro avulso, usado pelo modo
+*>    de simulação ("what-if") de imposto para o RH
+     SELECT SIM-PARM-FILE-IN
+         ASSIGN TO "PROG6_SIM.DAT".
+*>    Arquivo de checkpoint para reinício de execuções interrompidas
+     SELECT CHECKPOINT-FILE
+         ASSIGN TO "PROG6_CKPT.DAT".
+*>    Extrato CSV de uma execução anterior, usado pelo modo de comparação
+*>    para conferir mudanças de rendimento/imposto execução a execução
+     SELECT PRIOR-CSV-FILE-IN
+         ASSIGN TO "PROG6_PRIOR.CSV".
+*>    Arquivo mestre de acumulados do ano (YTD), indexado pelo SSN
+     SELECT YTD-MASTER-FILE
+         ASSIGN TO "PROG6_YTD.DAT"
+         ORGANIZATION IS INDEXED
+         ACCESS MODE IS DYNAMIC
+         RECORD KEY IS YM-SSN
+         FILE STATUS IS WS-YTD-FILE-STATUS.
+
+ DATA DIVISION.
+ FILE SECTION.
+*>    Definição do arquivo de entrada da folha de pagamento
+ FD  PAYROLL-FILE-IN
+         RECORD CONTAINS 80 CHARACTERS
+         LABEL RECORDS ARE OMITTED
+         DATA RECORD IS PR-PAYROLL-REC-IN.
+ 01  PR-PAYROLL-REC-IN.
+     05  PR-REC-CODE-IN               PIC 9(2).      *> Código do registro
+     05  PR-SSN-IN.                                  *> CPF/SSN do funcionário (chave)
+         10  PR-SSN-3-IN              PIC X(3).
+         10  PR-SSN-2-IN              PIC X(2).
+         10  PR-SSN-4-IN              PIC X(4).
+     05  PR-EMPL-NAME-IN              PIC X(18).     *> Nome do funcionário
+     05  PR-DEPT-CODE-IN              PIC X(4).      *> Código do departamento/centro de custo
+     05  FILLER                      PIC X(16).
+     05  PR-EARN-THIS-PER-IN          PIC 9(5)V99.   *> Rendimento do período
+     05  PR-PAY-FREQ-IN               PIC 9(2).      *> Qtde. de períodos de pagamento/ano
+     05  PR-ADJUST-AMT-IN             PIC S9(5)V99.  *> Valor da correção/ajuste (registro código 02)
+     05  FILLER                      PIC X(5).
+     05  PR-MARITAL-STATUS-IN         PIC 9(1).      *> Estado civil
+     05  PR-EXEMPTIONS-IN             PIC 9(1).      *> Número de isenções
+     05  PR-GARNISH-AMT-IN            PIC 9(3)V99.   *> Valor de penhora/desconto judicial no período
+     05  FILLER                      PIC X(3).
+
+*>    Definição do arquivo de saída do relatório de impostos. A linha
+*>    é de 165 bytes para comportar por inteiro a linha mais larga
+*>    gravada neste arquivo (WS-TOTAL-LINE); um WRITE ... FROM de uma
+*>    área maior que a área receptora trunca o excedente à direita, o
+*>    que cortaria colunas do fim das linhas mais largas
+ FD  INCOME-TAX-REPORT-OUT
+         RECORD CONTAINS 165 CHARACTERS
+         LABEL RECORDS ARE OMITTED
+         DATA RECORD IS IT-REPORT-OUT.
+ 01  IT-REPORT-OUT                   PIC X(165).
+
+*>    Definição do arquivo externo de faixas de imposto
+ FD  TAX-RATES-FILE-IN
+         RECORD CONTAINS 17 CHARACTERS
+         LABEL RECORDS ARE OMITTED
+         DATA RECORD IS TR-TAX-RATE-REC.
+ 01  TR-TAX-RATE-REC.
+     05  TR-TABLE-CODE               PIC X(1).     *> M=Casado S=Solteiro
+     05  TR-LOW                      PIC 9(5).     *> Limite inferior da faixa
+     05  TR-HIGH                     PIC 9(5).     *> Limite superior da faixa
+     05  TR-BASE-AMT                 PIC 9(4).     *> Valor base do imposto
+     05  TR-PERCENT                  PIC V99.      *> Percentual sobre o excesso
+
+*>    Definição do arquivo de exceções (estado civil inválido)
+ FD  REJECT-FILE-OUT
+         RECORD CONTAINS 45 CHARACTERS
+         LABEL RECORDS ARE OMITTED
+         DATA RECORD IS RJ-REJECT-REC.
+ 01  RJ-REJECT-REC                   PIC X(45).
+
+*>    Definição do arquivo de saída em formato CSV (uma linha por
+*>    funcionário, sem cabeçalhos de página)
+ FD  CSV-REPORT-OUT
+         RECORD CONTAINS 150 CHARACTERS
+         LABEL RECORDS ARE OMITTED
+         DATA RECORD IS CSV-REC-OUT.
+ 01  CSV-REC-OUT                     PIC X(150).
+
+*>    Definição do arquivo de controle da execução (cabeçalho/trailer do job)
+ FD  RUN-CONTROL-FILE-OUT
+         RECORD CONTAINS 60 CHARACTERS
+         LABEL RECORDS ARE OMITTED
+         DATA RECORD IS RC-CONTROL-REC.
+ 01  RC-CONTROL-REC.
+     05  RC-REC-TYPE                 PIC X(1).    *> H=cabeçalho do job  T=trailer do job
+     05  RC-RUN-DATE                 PIC X(8).    *> Data da execução (AAAAMMDD)
+     05  RC-INPUT-FILE-NAME          PIC X(12) VALUE "TW12C.DAT".
+     05  RC-RECS-READ                PIC 9(7).    *> Qtde. de registros de funcionário lidos
+     05  RC-RECS-REJECTED            PIC 9(5).    *> Qtde. de registros rejeitados
+     05  RC-CTL-EARN-TOT             PIC 9(7)V99. *> Total de rendimentos do período
+     05  FILLER                      PIC X(18) VALUE SPACES.
+
+*>    Definição do arquivo de parâmetro da simulação "what-if" (um único
+*>    registro avulso, informado pelo RH, fora da folha de pagamento real)
+ FD  SIM-PARM-FILE-IN
+         RECORD CONTAINS 20 CHARACTERS
+         LABEL RECORDS ARE OMITTED
+         DATA RECORD IS SIM-PARM-REC.
+ 01  SIM-PARM-REC.
+     05  SIM-SSN                     PIC X(9).      *> CPF/SSN hipotético
+     05  SIM-EARN-THIS-PER           PIC 9(5)V99.   *> Rendimento do período hipotético
+     05  SIM-MARITAL-STATUS          PIC 9(1).      *> Estado civil hipotético
+     05  SIM-EXEMPTIONS              PIC 9(1).      *> Número de isenções hipotético
+     05  SIM-PAY-FREQ                PIC 9(2).      *> Períodos de pagamento/ano hipotético
+
+*>    Definição do arquivo de checkpoint (reinício de execução). Precisa
+*>    carregar todo totalizador acumulado ao longo do arquivo de entrada
+*>    (não apenas os que existiam quando o checkpoint foi criado
+*>    originalmente), senão um reinício restaura alguns totais e zera
+*>    outros silenciosamente
+ FD  CHECKPOINT-FILE
+         RECORD CONTAINS 5594 CHARACTERS
+         LABEL RECORDS ARE OMITTED
+         DATA RECORD IS CK-CHECKPOINT-REC.
+ 01  CK-CHECKPOINT-REC.
+     05  CK-LAST-SSN                 PIC X(9).      *> CPF/SSN do último registro gravado
+     05  CK-EARN-THIS-PER-TOT        PIC 9(6)V99.
+     05  CK-FED-TAX-AMT-TOT          PIC 9(6)V99.
+     05  CK-FED-TAX-THIS-PER-TOT     PIC 9(6)V99.
+     05  CK-STATE-TAX-AMT-TOT        PIC 9(6)V99.
+     05  CK-STATE-TAX-THIS-PER-TOT   PIC 9(6)V99.
+     05  CK-REJECT-COUNT             PIC 9(5).
+     05  CK-PAGE-COUNT               PIC 9(2).
+     05  CK-ROUNDING-VAR-TOT         PIC S9(6)V99.  *> Diferença de arredondamento acumulada
+     05  CK-FICA-EMPLE-TOT           PIC 9(7)V99.   *> Total de FICA retido do empregado
+     05  CK-FICA-EMPR-TOT            PIC 9(7)V99.   *> Total de FICA de contrapartida do empregador
+     05  CK-GARNISH-TOT              PIC 9(7)V99.   *> Total de penhoras/descontos judiciais
+     05  CK-CROSSFOOT-FED-TAX-TOT    PIC 9(6)V99.   *> Segunda apuração independente do imposto anual
+*>    Subtotais da página de resumo por estado civil
+     05  CK-SINGLE-SUMM.
+         10  CK-SINGLE-SUMM-COUNT     PIC 9(5).
+         10  CK-SINGLE-SUMM-EARN-TOT  PIC 9(7)V99.
+         10  CK-SINGLE-SUMM-TAX-TOT   PIC 9(7)V99.
+     05  CK-MARRIED-SUMM.
+         10  CK-MARRIED-SUMM-COUNT    PIC 9(5).
+         10  CK-MARRIED-SUMM-EARN-TOT PIC 9(7)V99.
+         10  CK-MARRIED-SUMM-TAX-TOT  PIC 9(7)V99.
+     05  CK-HOH-SUMM.
+         10  CK-HOH-SUMM-COUNT        PIC 9(5).
+         10  CK-HOH-SUMM-EARN-TOT     PIC 9(7)V99.
+         10  CK-HOH-SUMM-TAX-TOT      PIC 9(7)V99.
+     05  CK-EXEMPT-SUMM.
+         10  CK-EXEMPT-SUMM-COUNT     PIC 9(5).
+         10  CK-EXEMPT-SUMM-EARN-TOT  PIC 9(7)V99.
+         10  CK-EXEMPT-SUMM-TAX-TOT   PIC 9(7)V99.
+*>    Subtotais da página de resumo por departamento/centro de custo;
+*>    mesmo layout de WS-DEPT-TABLE-CONTROLS/WS-DEPT-TABLE, para permitir
+*>    restaurar a tabela inteira com um único MOVE de grupo
+     05  CK-DEPT-TABLE-COUNT         PIC 9(3).
+     05  CK-DEPT-TABLE.
+         10  CK-DEPT-ROW             OCCURS 200 TIMES.
+             15  CK-DEPT-CODE-ENTRY      PIC X(4).
+             15  CK-DEPT-COUNT-ENTRY     PIC 9(5).
+             15  CK-DEPT-EARN-TOT-ENTRY  PIC 9(7)V99.
+             15  CK-DEPT-TAX-TOT-ENTRY   PIC 9(7)V99.
+
+*>    Definição do extrato CSV de uma execução anterior, para o modo de
+*>    comparação execução-a-execução; mesmo layout de colunas fixas do
+*>    CSV-REC-OUT gravado por C51-CSV-OUTPUT-PARA, com FILLERs cobrindo
+*>    as colunas que a comparação não usa
+ FD  PRIOR-CSV-FILE-IN
+         RECORD CONTAINS 150 CHARACTERS
+         LABEL RECORDS ARE OMITTED
+         DATA RECORD IS PRIOR-CSV-REC.
+ 01  PRIOR-CSV-REC.
+     05  PC-SSN                      PIC X(9).
+     05  FILLER                      PIC X(1).      *> vírgula
+     05  PC-EMPL-NAME                PIC X(18).
+     05  FILLER                      PIC X(1).      *> vírgula
+     05  FILLER                      PIC X(1).      *> estado civil
+     05  FILLER                      PIC X(1).      *> vírgula
+     05  FILLER                      PIC X(2).      *> isenções
+     05  FILLER                      PIC X(1).      *> vírgula
+     05  PC-EARN-THIS-PER            PIC X(9).
+     05  FILLER                      PIC X(1).      *> vírgula
+     05  FILLER                      PIC X(10).     *> rendimento anual
+     05  FILLER                      PIC X(1).      *> vírgula
+     05  FILLER                      PIC X(10).     *> rendimento ajustado
+     05  FILLER                      PIC X(1).      *> vírgula
+     05  FILLER                      PIC X(9).      *> imposto anual
+     05  FILLER                      PIC X(1).      *> vírgula
+     05  PC-FED-TAX-THIS-PER         PIC X(8).
+     05  FILLER                      PIC X(66).     *> demais colunas da linha
+
+*>    Definição do arquivo mestre de acumulados do ano (YTD)
+ FD  YTD-MASTER-FILE
+         LABEL RECORDS ARE OMITTED
+         DATA RECORD IS YM-YTD-REC.
+ 01  YM-YTD-REC.
+     05  YM-SSN                      PIC X(9).      *> Chave: CPF/SSN do funcionário
+     05  YM-YTD-EARNINGS             PIC 9(7)V99.    *> Rendimento acumulado no ano
+     05  YM-YTD-FED-TAX              PIC 9(7)V99.    *> Imposto federal acumulado no ano
+     05  YM-PRIOR-EXEMPTIONS         PIC 9(1).      *> Nº de isenções usado no último período pago
+     05  YM-PERIODS-PAID             PIC 9(2).      *> Qtde. de períodos já pagos no ano corrente
+
+ WORKING-STORAGE SECTION.
+*>    Switches de controle do programa
+ 01  WS-SWITCHES.
+     05  WS-EOF-SWITCH               PIC X(1).
+     05  WS-TAXRATE-EOF-SWITCH       PIC X(1).  *> Fim do arquivo de faixas
+     05  WS-PRIOR-EOF-SWITCH         PIC X(1).  *> Fim do extrato CSV da execução anterior
+     05  WS-CUR-EOF-SWITCH           PIC X(1).  *> Fim do extrato CSV da execução atual
+     05  WS-LAST-MATCHED-SSN         PIC X(9).  *> Último CPF/SSN comparado com
+                                                 *> sucesso nos dois extratos, usado
+                                                 *> para ressincronizar quando um
+                                                 *> registro de correção/suplementar
+                                                 *> gera uma linha extra em só um
+                                                 *> dos extratos CSV
+     05  WS-YTD-FILE-STATUS          PIC X(2).  *> Status de E/S do arquivo YTD
+         88  WS-YTD-OK               VALUE "00".
+         88  WS-YTD-NOT-FOUND        VALUE "23".
+     05  WS-PAYROLL-FILE-STATUS      PIC X(2).  *> Status de E/S da folha de pagamento
+         88  WS-PAYROLL-NOT-FOUND    VALUE "23".
+
+*>    Controle de localidade (país) para formatação de CPF/SSN e moeda
+ 01  WS-LOCALE-CONTROL.
+     05  WS-LOCALE-CODE              PIC X(2) VALUE "US".
+*>                                                 *> "US"=Estados Unidos  "BR"=Brasil
+     05  WS-SSN-SEP-OUT              PIC X(1) VALUE "-".
+*>                                                 *> Separador do CPF/SSN formatado
+     05  WS-CURR-SYM-OUT             PIC X(2) VALUE SPACES.
+*>                                                 *> Símbolo de moeda impresso antes do rendimento do período
+
+*>    Controle do modo de mascaramento do relatório impresso, usado
+*>    quando as vias distribuídas fora do departamento de folha de
+*>    pagamento não podem trazer o CPF/SSN nem o nome completos
+ 01  WS-MASK-CONTROL.
+     05  WS-MASK-SWITCH              PIC X(1) VALUE "N".
+         88  WS-MASK-MODE            VALUE "Y".
+
+*>    Nome e CPF/SSN efetivamente impressos nas linhas de saída: cópia
+*>    direta dos dados do funcionário em modo normal, ou a versão
+*>    mascarada (CPF/SSN só com os 4 últimos dígitos, nome com apenas
+*>    as iniciais) quando WS-MASK-MODE está ligado
+ 01  WS-DISPLAY-EMPLOYEE.
+     05  WS-DISPLAY-SSN-3            PIC X(3).
+     05  WS-DISPLAY-SSN-2            PIC X(2).
+     05  WS-DISPLAY-SSN-4            PIC X(4).
+     05  WS-DISPLAY-NAME             PIC X(18).
+
+*>    Área de trabalho da rotina que reduz o nome do funcionário às
+*>    iniciais de cada palavra, para o modo de mascaramento
+ 01  WS-NAME-MASK-WORK.
+     05  WS-NAME-SCAN-INDEX          PIC 9(2) COMP.
+     05  WS-NAME-OUT-POS             PIC 9(2) COMP.
+     05  WS-AT-WORD-START-SWITCH     PIC X(1).
+         88  WS-AT-WORD-START        VALUE "Y".
+
+*>    Controle da consulta avulsa de um único funcionário por SSN
+ 01  WS-LOOKUP-CONTROL.
+     05  WS-CMD-MODE                 PIC X(9).  *> "RESTART", "LOOKUP", "SIMULATE", "INQUIRE" ou "COMPARE"
+     05  WS-LOOKUP-PARM               PIC X(9).  *> SSN consultado via linha de comando
+     05  WS-LOOKUP-SWITCH             PIC X(1).
+         88  WS-LOOKUP-MODE           VALUE "Y".
+     05  WS-LOOKUP-FOUND-SWITCH       PIC X(1).
+         88  WS-LOOKUP-FOUND          VALUE "Y".
+     05  WS-SIMULATE-SWITCH           PIC X(1).
+         88  WS-SIMULATE-MODE         VALUE "Y".
+     05  WS-INQUIRE-SWITCH            PIC X(1).
+         88  WS-INQUIRE-MODE          VALUE "Y".
+     05  WS-COMPARE-SWITCH            PIC X(1).
+         88  WS-COMPARE-MODE          VALUE "Y".
+
+*>    Subtotais por estado civil, impressos na página de resumo
+ 01  WS-STATUS-SUMMARY.
+     05  WS-SINGLE-SUMM.
+         10  WS-SINGLE-SUMM-COUNT     PIC 9(5).
+         10  WS-SINGLE-SUMM-EARN-TOT  PIC 9(7)V99.
+         10  WS-SINGLE-SUMM-TAX-TOT   PIC 9(7)V99.
+     05  WS-MARRIED-SUMM.
+         10  WS-MARRIED-SUMM-COUNT    PIC 9(5).
+         10  WS-MARRIED-SUMM-EARN-TOT PIC 9(7)V99.
+         10  WS-MARRIED-SUMM-TAX-TOT  PIC 9(7)V99.
+     05  WS-HOH-SUMM.
+         10  WS-HOH-SUMM-COUNT        PIC 9(5).
+         10  WS-HOH-SUMM-EARN-TOT     PIC 9(7)V99.
+         10  WS-HOH-SUMM-TAX-TOT      PIC 9(7)V99.
+     05  WS-EXEMPT-SUMM.
+         10  WS-EXEMPT-SUMM-COUNT     PIC 9(5).
+         10  WS-EXEMPT-SUMM-EARN-TOT  PIC 9(7)V99.
+         10  WS-EXEMPT-SUMM-TAX-TOT   PIC 9(7)V99.
+
+*>    Área de trabalho para o acumulado do ano (YTD) do funcionário atual
+ 01  WS-YTD-WORK-AREA.
+     05  WS-YTD-CUR-EARNINGS         PIC 9(7)V99.  *> YTD de rendimentos após a atualização
+     05  WS-YTD-CUR-FED-TAX          PIC 9(7)V99.  *> YTD de imposto federal após a atualização
+
+*>    Controle de checkpoint/reinício de execução
+ 01  WS-RESTART-CONTROL.
+     05  WS-RESTART-PARM             PIC X(9).  *> SSN de reinício (linha de comando)
+     05  WS-RESTART-SWITCH           PIC X(1).
+         88  WS-RESTART-MODE         VALUE "Y".
+     05  WS-CKPT-INTERVAL-COUNT      PIC 9(4).  *> Registros desde o último checkpoint
+
+*>    Controle de paginação do relatório
+ 01  WS-PAGE-LAYOUT.
+     05  WS-LINES-USED               PIC 9(2).  *> Linhas utilizadas na página atual
+     05  WS-PAGE-COUNT               PIC 9(2).  *> Contador de páginas
+     05  WS-MAX-LINES-PER-PAGE       PIC 9(2) VALUE 57.
+*>                                              *> Limite de linhas/página (configurável por
+*>                                              *> variável de ambiente no arranque)
+     05  WS-MAX-LINES-EDIT           PIC X(2).  *> Área de recebimento da variável de ambiente
+
+*>    Área de trabalho para cálculos
+ 01  WS-CALC-WORK-AREA.
+     05  WS-EXEMPT-SUB-TOT           PIC 9(5)V99.  *> Subtotal de isenções
+     05  WS-PRIOR-EXEMPTIONS         PIC 9(1).     *> Isenções do último período pago (mestre YTD)
+     05  WS-PERIODS-PAID             PIC 9(2).     *> Períodos já pagos no ano corrente (mestre YTD)
+     05  WS-PERIODS-REMAINING        PIC 9(2).     *> Períodos restantes no ano, incluindo o atual
+     05  WS-BLENDED-EXEMPTIONS       PIC 9(3)V99.  *> Isenções médias ponderadas do ano
+     05  WS-ANN-EARN                 PIC 9(6)V99.  *> Rendimento anual
+     05  WS-EARNINGS                 PIC 9(6)V99.  *> Rendimento ajustado
+     05  WS-ANN-TAX-AMT              PIC 9(6)V99.  *> Valor anual do imposto
+     05  WS-PER-TAX-AMT              PIC 9(6)V99.  *> Valor do imposto por período
+     05  WS-STATE-TAX-AMT            PIC 9(6)V99.  *> Valor anual do imposto estadual
+     05  WS-STATE-PER-TAX-AMT        PIC 9(6)V99.  *> Valor do imposto estadual por período
+     05  WS-REANNUAL-TAX-AMT         PIC 9(6)V99.  *> Imposto do período x fator de anualização
+     05  WS-ROUNDING-VAR             PIC S9(6)V99.  *> Diferença deste funcionário
+     05  WS-FICA-TAXABLE-EARN        PIC 9(6)V99.  *> Rendimento anual sujeito ao teto do FICA
+     05  WS-FICA-ANN-AMT             PIC 9(6)V99.  *> Valor anual do FICA (por parte)
+     05  WS-FICA-EMPLE-PER-AMT       PIC 9(6)V99.  *> FICA do empregado no período
+     05  WS-FICA-EMPR-PER-AMT        PIC 9(6)V99.  *> FICA do empregador no período (contrapartida)
+     05  WS-DISPOSABLE-EARN          PIC 9(6)V99.  *> Rendimento disponível após a penhora do período
+     05  WS-ADJUSTED-EARN-TEMP       PIC S9(6)V99. *> Rendimento do período + correção, com sinal,
+*>                                                 *> calculado antes de gravar de volta no rendimento
+*>                                                 *> sem sinal, para detectar uma correção negativa
+*>                                                 *> maior que o próprio rendimento do período
+     05  WS-MAX-REASONABLE-EARNINGS  PIC 9(5)V99 VALUE 3846.11.
+*>                                                 *> Teto de razoabilidade p/ rendimento do período.
+*>                                                 *> O limite mais apertado não é WS-ANN-EARN (PIC
+*>                                                 *> 9(6)V99, máx. 999999.99), e sim o teto das
+*>                                                 *> próprias faixas de imposto (TR-HIGH/WS-xxx-HIGH,
+*>                                                 *> PIC 9(5), validadas por B19-VALIDATE-BRACKETS-PARA
+*>                                                 *> para irem até 99999): o rendimento anualizado
+*>                                                 *> (rendimento do período x WS-ANNUALIZATION-FACTOR,
+*>                                                 *> no pior caso 26) precisa caber nesse teto para que
+*>                                                 *> a busca em C30/C35/C40/C70 sempre ache uma faixa
+     05  WS-ANNUALIZATION-FACTOR     PIC 9(2) VALUE 26.
+*>                                                 *> Qtde. de períodos de pagamento/ano do funcionário atual
+     05  WS-FICA-RATE                PIC V999 VALUE .062.
+*>                                                 *> Alíquota vigente do FICA/Seguro Social (empregado e empregador)
+     05  WS-FICA-WAGE-BASE           PIC 9(6)V99 VALUE 168600.00.
+*>                                                 *> Teto anual de rendimentos sujeitos ao FICA
+     05  WS-SUPPL-TAX-RATE           PIC V999 VALUE .220.
+*>                                                 *> Alíquota fixa de retenção sobre pagamento suplementar/bônus
+
+*>    Controles para busca nas tabelas de impostos
+ 01  WS-TABLE-CONTROLS.
+     05  WS-ROW-FOUND-SWITCH         PIC X(1).
+         88  WS-ROW-FOUND            VALUE "Y".    *> Linha encontrada na tabela
+         88  WS-END-OF-TABLE         VALUE "E".    *> Fim da tabela
+     05  WS-NEGATIVE-ADJ-SWITCH      PIC X(1) VALUE "N".
+         88  WS-NEGATIVE-ADJ         VALUE "Y".    *> Correção (02) deixou o rendimento do
+*>                                                 *> período negativo; ligado em
+*>                                                 *> B20D-ADJUSTMENT-BANNER-PARA e conferido
+*>                                                 *> (e desligado) em B20A-EMPLOYEE-PARA
+
+*>    Controles da passada de detecção de CPF/SSN duplicado
+ 01  WS-DUP-CHECK-CONTROLS.
+     05  WS-DUP-EOF-SWITCH           PIC X(1).
+     05  WS-DUP-TABLE-COUNT          PIC 9(5) COMP.  *> Qtde. de CPFs/SSNs já vistos
+     05  WS-DUP-REJECT-COUNT        PIC 9(5).       *> Qtde. de duplicados rejeitados
+*>                                                  *> na passada preliminar (sempre recalculada
+*>                                                  *> do zero a cada execução, nunca vem do
+*>                                                  *> checkpoint, já que a passada roda por
+*>                                                  *> inteiro mesmo em modo de reinício)
+     05  WS-DUP-FOUND-SWITCH         PIC X(1).
+         88  WS-DUP-FOUND            VALUE "Y".     *> CPF/SSN já visto anteriormente
+
+*>    Tabela de CPFs/SSNs já vistos na passada de detecção de duplicados
+ 01  WS-DUP-CHECK-TABLE.
+     05  WS-DUP-SSN-ROW              OCCURS 30000 TIMES
+                                      INDEXED BY D-INDEX.
+         10  WS-DUP-SSN-ENTRY        PIC X(9).
+
+*>    Controles da tabela de subtotais por departamento/centro de custo
+ 01  WS-DEPT-TABLE-CONTROLS.
+     05  WS-DEPT-TABLE-COUNT         PIC 9(3) COMP.  *> Qtde. de departamentos já vistos
+     05  WS-DEPT-FOUND-SWITCH        PIC X(1).
+         88  WS-DEPT-FOUND           VALUE "Y".      *> Departamento já cadastrado na tabela
+
+*>    Tabela de subtotais por departamento/centro de custo, montada
+*>    durante o processamento e impressa na página de resumo
+ 01  WS-DEPT-TABLE.
+     05  WS-DEPT-ROW                 OCCURS 200 TIMES
+                                      INDEXED BY WS-DEPT-INDEX.
+         10  WS-DEPT-CODE-ENTRY      PIC X(4).
+         10  WS-DEPT-COUNT-ENTRY     PIC 9(5).
+         10  WS-DEPT-EARN-TOT-ENTRY  PIC 9(7)V99.
+         10  WS-DEPT-TAX-TOT-ENTRY   PIC 9(7)V99.
+
+*>    Totalizadores do relatório
+ 01  WS-TOTALS.
+     05  WS-EARN-THIS-PER-TOT        PIC 9(6)V99.  *> Total de rendimentos do período
+     05  WS-FED-TAX-AMT-TOT         PIC 9(6)V99.   *> Total anual de impostos
+     05  WS-FED-TAX-THIS-PER-TOT     PIC 9(6)V99.  *> Total de impostos do período
+     05  WS-STATE-TAX-AMT-TOT        PIC 9(6)V99.  *> Total anual de imposto estadual
+     05  WS-STATE-TAX-THIS-PER-TOT   PIC 9(6)V99.  *> Total de imposto estadual do período
+     05  WS-REJECT-COUNT             PIC 9(5).     *> Total de registros rejeitados
+     05  WS-EMPL-REC-COUNT           PIC 9(7).     *> Total de registros de funcionário lidos
+     05  WS-ROUNDING-VAR-TOT         PIC S9(6)V99.  *> Diferença acumulada entre imposto do
+*>                                                  *> período x 26 e o imposto anual calculado
+     05  WS-FICA-EMPLE-TOT           PIC 9(7)V99.  *> Total de FICA retido do empregado
+     05  WS-FICA-EMPR-TOT            PIC 9(7)V99.  *> Total de FICA de contrapartida do empregador
+     05  WS-GARNISH-TOT              PIC 9(7)V99.  *> Total de penhoras/descontos judiciais do período
+     05  WS-CROSSFOOT-FED-TAX-TOT    PIC 9(6)V99.  *> Segunda apuração independente do imposto anual,
+*>                                                 *> feita na gravação do CSV, para conferência cruzada
+
+*>    Controle da reconciliação contra o registro de trailer do arquivo
+ 01  WS-RECONCILE-CONTROL.
+     05  WS-CTL-TRAILER-SWITCH       PIC X(1).  *> Indica se o trailer foi lido
+         88  WS-CTL-TRAILER-FOUND    VALUE "Y".
+     05  WS-CTL-REC-COUNT-IN         PIC 9(7).  *> Qtde. de registros informada pelo trailer
+     05  WS-CTL-TOT-EARN-IN          PIC 9(7)V99. *> Total de rendimentos informado pelo trailer
+     05  WS-CTL-REC-COUNT-VAR        PIC S9(7).   *> Variação de quantidade de registros
+     05  WS-CTL-TOT-EARN-VAR         PIC S9(7)V99. *> Variação de rendimentos
+
+*>    Dados da tabela de impostos para casados
+*>    Formato: Valor Mínimo (5) + Valor Máximo (5) + Base (4) + Percentual (2)
+*>    Carregados de TAXRATES.DAT por B15-LOAD-TAX-RATES-PARA
+ 01  WS-MARR-TAX-DATA.
+     05  FILLER               PIC X(16).
+     05  FILLER               PIC X(16).
+     05  FILLER               PIC X(16).
+     05  FILLER               PIC X(16).
+     05  FILLER               PIC X(16).
+     05  FILLER               PIC X(16).
+     05  FILLER               PIC X(16).
+     05  FILLER               PIC X(16).
+
+*>    Redefinição dos dados como tabela estruturada para casados
+ 01  WS-MARR-TAX-TABLE REDEFINES WS-MARR-TAX-DATA.
+     05  WS-MARR-TAX-ROW      OCCURS 8 TIMES
+                              INDEXED BY M-INDEX.
+         10  WS-MARR-LOW      PIC 9(5).     *> Limite inferior da faixa
+         10  WS-MARR-HIGH     PIC 9(5).     *> Limite superior da faixa  
+         10  WS-MARR-BASE-AMT PIC 9(4).     *> Valor base do imposto
+         10  WS-MARR-PERCENT  PIC V99.      *> Percentual sobre o excesso
+
+*>    Dados da tabela de impostos para solteiros
+*>    Carregados de TAXRATES.DAT por B15-LOAD-TAX-RATES-PARA
+ 01  WS-SING-TAX-DATA.
+     05  FILLER               PIC X(16).
+     05  FILLER               PIC X(16).
+     05  FILLER               PIC X(16).
+     05  FILLER               PIC X(16).
+     05  FILLER               PIC X(16).
+     05  FILLER               PIC X(16).
+     05  FILLER               PIC X(16).
+     05  FILLER               PIC X(16).
+
+*>    Redefinição dos dados como tabela estruturada para solteiros
+ 01  WS-SING-TAX-TABLE REDEFINES WS-SING-TAX-DATA.
+     05  WS-SING-TAX-ROW      OCCURS 8 TIMES
+                              INDEXED BY S-INDEX.
+         10  WS-SING-LOW      PIC 9(5).     *> Limite inferior da faixa
+         10  WS-SING-HIGH     PIC 9(5).     *> Limite superior da faixa
+         10  WS-SING-BASE-AMT PIC 9(4).     *> Valor base do imposto
+         10  WS-SING-PERCENT  PIC V99.      *> Percentual sobre o excesso
+
+*>    Dados da tabela de impostos para chefes de família (estado civil 4)
+*>    Carregados de TAXRATES.DAT por B15-LOAD-TAX-RATES-PARA
+ 01  WS-HOH-TAX-DATA.
+     05  FILLER               PIC X(16).
+     05  FILLER               PIC X(16).
+     05  FILLER               PIC X(16).
+     05  FILLER               PIC X(16).
+     05  FILLER               PIC X(16).
+     05  FILLER               PIC X(16).
+     05  FILLER               PIC X(16).
+     05  FILLER               PIC X(16).
+
+*>    Redefinição dos dados como tabela estruturada para chefes de família
+ 01  WS-HOH-TAX-TABLE REDEFINES WS-HOH-TAX-DATA.
+     05  WS-HOH-TAX-ROW       OCCURS 8 TIMES
+                               INDEXED BY H-INDEX.
+         10  WS-HOH-LOW       PIC 9(5).     *> Limite inferior da faixa
+         10  WS-HOH-HIGH      PIC 9(5).     *> Limite superior da faixa
+         10  WS-HOH-BASE-AMT  PIC 9(4).     *> Valor base do imposto
+         10  WS-HOH-PERCENT   PIC V99.      *> Percentual sobre o excesso
+
+*>    Dados da tabela de imposto estadual/local (hard-coded)
+*>    Formato: Valor Mínimo (5) + Valor Máximo (5) + Base (4) + Percentual (2)
+ 01  WS-STATE-TAX-DATA.
+     05  FILLER               PIC X(16) VALUE "0000001420000003".
+     05  FILLER               PIC X(16) VALUE "0142003300000405".
+     05  FILLER               PIC X(16) VALUE "0330006800001406".
+     05  FILLER               PIC X(16) VALUE "0680010200003507".
+     05  FILLER               PIC X(16) VALUE "1020014200005908".
+     05  FILLER               PIC X(16) VALUE "1420017200009109".
+     05  FILLER               PIC X(16) VALUE "1720022500011810".
+     05  FILLER               PIC X(16) VALUE "2250099999026812".
+
+*>    Redefinição dos dados como tabela estruturada para imposto estadual
+ 01  WS-STATE-TAX-TABLE REDEFINES WS-STATE-TAX-DATA.
+     05  WS-STATE-TAX-ROW     OCCURS 8 TIMES
+                              INDEXED BY T-INDEX.
+         10  WS-STATE-LOW     PIC 9(5).     *> Limite inferior da faixa
+         10  WS-STATE-HIGH    PIC 9(5).     *> Limite superior da faixa
+         10  WS-STATE-BASE-AMT PIC 9(4).    *> Valor base do imposto
+         10  WS-STATE-PERCENT PIC V99.      *> Percentual sobre o excesso
+
+*>    Controle da conferência das tabelas de faixas de imposto, feita
+*>    uma única vez na inicialização, contra faixas sobrepostas ou com
+*>    lacunas antes que qualquer funcionário seja processado
+ 01  WS-BRACKET-VALID-CONTROL.
+     05  WS-BRACKET-ERROR-SWITCH      PIC X(1).
+         88  WS-BRACKET-INVALID       VALUE "Y".
+
+*>    Estrutura do registro de entrada da folha de pagamento
+ 01  WS-PR-PAYROLL-REC-IN.
+     05  WS-PR-REC-CODE-IN           PIC 9(2).      *> Código do registro
+     05  WS-PR-SSN-IN.                              *> CPF/SSN do funcionário
+         10  WS-PR-SSN-3-IN          PIC X(3).
+         10  WS-PR-SSN-2-IN          PIC X(2).
+         10  WS-PR-SSN-4-IN          PIC X(4).
+     05  WS-PR-EMPL-NAME-IN          PIC X(18).     *> Nome do funcionário
+     05  WS-PR-DEPT-CODE-IN          PIC X(4) VALUE SPACES.
+*>                                                  *> Código do departamento/centro de custo
+     05  FILLER                      PIC X(16) VALUE SPACES.
+     05  WS-PR-EARN-THIS-PER-IN      PIC 9(5)V99.   *> Rendimento do período
+     05  WS-PR-PAY-FREQ-IN           PIC 9(2) VALUE 26.
+*>                                                  *> Qtde. de períodos de pagamento/ano (26=quinzenal, 12=mensal)
+     05  WS-PR-ADJUST-AMT-IN         PIC S9(5)V99 VALUE ZEROS.
+*>                                                  *> Valor da correção/ajuste (registro código 02)
+     05  FILLER                      PIC X(5) VALUE SPACES.
+     05  WS-PR-MARITAL-STATUS-IN     PIC 9(1).      *> Estado civil (1=Solteiro, 2=Casado, 3=Isento)
+     05  WS-PR-EXEMPTIONS-IN         PIC 9(1).      *> Número de isenções
+     05  WS-PR-GARNISH-AMT-IN        PIC 9(3)V99 VALUE ZEROS.
+*>                                                  *> Valor de penhora/desconto judicial no período
+     05  FILLER                      PIC X(3) VALUE SPACES.
+
+*>    Redefinição do registro de entrada para o trailer de controle (código 99)
+ 01  WS-PR-TRAILER-REC-IN REDEFINES WS-PR-PAYROLL-REC-IN.
+     05  WS-PR-TRAILER-CODE-IN       PIC 9(2).      *> Código do registro (99)
+     05  WS-PR-TRAILER-REC-COUNT-IN  PIC 9(7).      *> Qtde. de registros enviados
+     05  WS-PR-TRAILER-TOT-EARN-IN   PIC 9(7)V99.   *> Total de rendimentos enviado
+     05  FILLER                      PIC X(62) VALUE SPACES.
+
+*>    Cabeçalho principal do relatório
+ 01  WS-HEADING.
+     05  FILLER                      PIC X(7) VALUE "FEDERAL".
+     05  FILLER                      PIC X(1) VALUE SPACES.
+     05  FILLER                      PIC X(6) VALUE "INCOME".
+     05  FILLER                      PIC X(1) VALUE SPACES.
+     05  FILLER                      PIC X(3) VALUE "TAX".
+     05  FILLER                      PIC X(1) VALUE SPACES.
+     05  FILLER                      PIC X(8) VALUE "REGISTER".
+     05  FILLER                      PIC X(50) VALUE SPACES.
+     05  FILLER                      PIC X(4) VALUE "PAGE".
+     05  FILLER                      PIC X(1) VALUE SPACES.
+     05  WS-PAGE-OUT                 PIC ZZ9.       *> Número da página
+     05  FILLER                      PIC X(47) VALUE SPACES.
+
+*>    Primeira linha do cabeçalho das colunas
+ 01  WS-COLUMN-HEADING-01.
+     05  FILLER                      PIC X(6) VALUE "SOCIAL".
+     05  FILLER                      PIC X(1) VALUE SPACES.
+     05  FILLER                      PIC X(4) VALUE "SEC.".
+     05  FILLER                      PIC X(22) VALUE SPACES.
+     05  FILLER                      PIC X(1) VALUE "M".
+     05  FILLER                      PIC X(2) VALUE SPACES.
+     05  FILLER                      PIC X(2) VALUE "WH".
+     05  FILLER                      PIC X(3) VALUE SPACES.
+     05  FILLER                      PIC X(8) VALUE "EARNINGS".
+     05  FILLER                      PIC X(2) VALUE SPACES.
+     05  FILLER                      PIC X(10) VALUE "ANNUALIZED".
+     05  FILLER                      PIC X(4) VALUE SPACES.
+     05  FILLER                      PIC X(8) VALUE "ADJUSTED".
+     05  FILLER                      PIC X(4) VALUE SPACES.
+     05  FILLER                      PIC X(7) VALUE "FEDERAL".
+     05  FILLER                      PIC X(5) VALUE SPACES.
+     05  FILLER                      PIC X(3) VALUE "FED".
+     05  FILLER                      PIC X(1) VALUE SPACES.
+     05  FILLER                      PIC X(3) VALUE "TAX".
+     05  FILLER                      PIC X(36) VALUE SPACES.  
+
+*>    Segunda linha do cabeçalho das colunas
+ 01  WS-COLUMN-HEADING-02.
+     05  FILLER                      PIC X(2) VALUE SPACES.
+     05  FILLER                      PIC X(6) VALUE "NUMBER".
+     05  FILLER                      PIC X(7) VALUE SPACES.
+     05  FILLER                      PIC X(8) VALUE "EMPLOYEE".
+     05  FILLER                      PIC X(1) VALUE SPACES.
+     05  FILLER                      PIC X(4) VALUE "NAME".
+     05  FILLER                      PIC X(5) VALUE SPACES.
+     05  FILLER                      PIC X(1) VALUE "S".
+     05  FILLER                      PIC X(2) VALUE SPACES.
+     05  FILLER                      PIC X(2) VALUE "EX".
+     05  FILLER                      PIC X(2) VALUE SPACES.
+     05  FILLER                      PIC X(4) VALUE "THIS".
+     05  FILLER                      PIC X(1) VALUE SPACES.
+     05  FILLER                      PIC X(4) VALUE "PER.".
+     05  FILLER                      PIC X(4) VALUE SPACES.
+     05  FILLER                      PIC X(8) VALUE "EARNINGS".
+     05  FILLER                      PIC X(4) VALUE SPACES.
+     05  FILLER                      PIC X(8) VALUE "EARNINGS".
+     05  FILLER                      PIC X(4) VALUE SPACES.
+     05  FILLER                      PIC X(3) VALUE "TAX".
+     05  FILLER                      PIC X(1) VALUE SPACES.
+     05  FILLER                      PIC X(4) VALUE "AMT.".
+     05  FILLER                      PIC X(2) VALUE SPACES.
+     05  FILLER                      PIC X(4) VALUE "THIS".
+     05  FILLER                      PIC X(1) VALUE SPACES.
+     05  FILLER                      PIC X(6) VALUE "PERIOD".
+     05  FILLER                      PIC X(34) VALUE SPACES.
+
+*>    Linha de detalhe para funcionários com impostos calculados
+ 01  WS-DETAIL-LINE.
+     05  WS-SSN-OUT.                                *> CPF/SSN formatado
+         10  WS-SSN-3-OUT            PIC X(3).
+         10  WS-SSN-SEP1-OUT         PIC X(1).      *> Separador (locale)
+         10  WS-SSN-2-OUT            PIC X(2).
+         10  WS-SSN-SEP2-OUT         PIC X(1).      *> Separador (locale)
+         10  WS-SSN-4-OUT            PIC X(4).
+     05  FILLER                      PIC X(2) VALUE SPACES.
+     05  WS-EMPL-NAME-OUT            PIC X(18).     *> Nome do funcionário
+     05  FILLER                      PIC X(2) VALUE SPACES.
+     05  WS-MARITAL-STATUS-OUT       PIC 9.         *> Estado civil
+     05  FILLER                      PIC X(2) VALUE SPACES.
+     05  WS-WITHHOLD-EXEMPT-OUT      PIC 99.        *> Número de isenções
+     05  WS-CURR-SYM-D-OUT           PIC X(2).      *> Símbolo de moeda (locale)
+     05  WS-EARN-THIS-PER-OUT        PIC ZZ,ZZZ.99. *> Rendimento do período
+     05  FILLER                      PIC X(2) VALUE SPACES.
+     05  WS-ANN-EARN-OUT             PIC ZZZ,ZZZ.99. *> Rendimento anual
+     05  FILLER                      PIC X(2) VALUE SPACES.
+     05  WS-ADJ-EARN-OUT             PIC ZZZ,ZZZ.99. *> Rendimento ajustado
+     05  FILLER                      PIC X(2) VALUE SPACES.
+     05  WS-FED-TAX-AMT-OUT          PIC ZZ,ZZZ.99. *> Imposto anual
+     05  FILLER                      PIC X(4) VALUE SPACES.
+     05  WS-FED-TAX-THIS-PER-OUT     PIC Z,ZZZ.99.  *> Imposto do período
+     05  FILLER                      PIC X(2) VALUE SPACES.
+     05  WS-STATE-TAX-THIS-PER-OUT   PIC Z,ZZZ.99.  *> Imposto estadual do período
+     05  FILLER                      PIC X(2) VALUE SPACES.
+     05  WS-YTD-EARN-OUT              PIC ZZZ,ZZZ.99. *> Rendimento acumulado no ano
+     05  FILLER                      PIC X(2) VALUE SPACES.
+     05  WS-YTD-FED-TAX-OUT           PIC ZZ,ZZZ.99.  *> Imposto federal acumulado no ano
+     05  FILLER                      PIC X(2) VALUE SPACES.
+     05  WS-FICA-EMPLE-OUT            PIC Z,ZZZ.99.  *> FICA do empregado no período
+     05  FILLER                      PIC X(2) VALUE SPACES.
+     05  WS-FICA-EMPR-OUT             PIC Z,ZZZ.99.  *> FICA do empregador no período
+     05  FILLER                      PIC X(2) VALUE SPACES.
+     05  WS-GARNISH-OUT               PIC ZZZ.99.    *> Penhora/desconto judicial no período
+     05  FILLER                      PIC X(3) VALUE SPACES.
+
+*>    Linha especial para funcionários isentos de impostos
+ 01  WS-TAX-EXEMPT-LINE.
+     05  WS-TE-SSN-OUT.                             *> CPF/SSN formatado
+         10  WS-TE-SSN-3-OUT         PIC X(3).
+         10  WS-TE-SSN-SEP1-OUT      PIC X(1).      *> Separador (locale)
+         10  WS-TE-SSN-2-OUT         PIC X(2).
+         10  WS-TE-SSN-SEP2-OUT      PIC X(1).      *> Separador (locale)
+         10  WS-TE-SSN-4-OUT         PIC X(4).
+     05  FILLER                      PIC X(2) VALUE SPACES.
+     05  WS-TE-EMPL-NAME-OUT         PIC X(18).     *> Nome do funcionário
+     05  FILLER                      PIC X(2) VALUE SPACES.
+     05  WS-TE-MARITAL-STATUS-OUT    PIC 9.         *> Estado civil
+     05  FILLER                      PIC X(2) VALUE SPACES.
+     05  WS-TE-WITHHOLD-EXEMPT-OUT   PIC 99.        *> Número de isenções
+     05  WS-TE-CURR-SYM-OUT          PIC X(2).      *> Símbolo de moeda (locale)
+     05  WS-TE-EARN-THIS-PER-OUT     PIC ZZ,ZZZ.99. *> Rendimento do período
+     05  FILLER                      PIC X(3) VALUE SPACES.
+     05  FILLER                      PIC X(3) VALUE "-  ".
+     05  FILLER                      PIC X(7) VALUE "  T A X".
+     05  FILLER                      PIC X(6) VALUE SPACES.
+     05  FILLER                  PIC X(13) VALUE "E X E M P T  ".
+     05  FILLER                      PIC X(3) VALUE "  -".
+
+*>    Linha de aviso para um registro de correção/ajuste (código 02),
+*>    impressa antes da linha de detalhe normal com o imposto recalculado
+ 01  WS-ADJUSTMENT-LINE.
+     05  WS-ADJ-SSN-OUT.                            *> CPF/SSN formatado
+         10  WS-ADJ-SSN-3-OUT        PIC X(3).
+         10  WS-ADJ-SSN-SEP1-OUT     PIC X(1).      *> Separador (locale)
+         10  WS-ADJ-SSN-2-OUT        PIC X(2).
+         10  WS-ADJ-SSN-SEP2-OUT     PIC X(1).      *> Separador (locale)
+         10  WS-ADJ-SSN-4-OUT        PIC X(4).
+     05  FILLER                      PIC X(2) VALUE SPACES.
+     05  WS-ADJ-EMPL-NAME-OUT        PIC X(18).     *> Nome do funcionário
+     05  FILLER                      PIC X(2) VALUE SPACES.
+     05  FILLER                      PIC X(11) VALUE "* CORRECTED".
+     05  FILLER                      PIC X(1) VALUE SPACES.
+     05  FILLER                      PIC X(9) VALUE "EARNINGS,".
+     05  FILLER                      PIC X(1) VALUE SPACES.
+     05  FILLER                      PIC X(10) VALUE "ADJUSTMENT".
+     05  FILLER                      PIC X(1) VALUE SPACES.
+     05  WS-ADJ-AMT-OUT              PIC -(4)9.99.  *> Valor da correção/ajuste
+     05  FILLER                      PIC X(1) VALUE SPACES.
+     05  FILLER                      PIC X(1) VALUE "*".
+
+*>    Linha de aviso para um registro de pagamento suplementar/bônus
+*>    (código 03), impressa antes da linha de detalhe normal, cujo
+*>    imposto federal foi retido pela alíquota fixa, não pelas faixas
+*>    anualizadas
+ 01  WS-SUPPLEMENTAL-LINE.
+     05  WS-SUP-SSN-OUT.                            *> CPF/SSN formatado
+         10  WS-SUP-SSN-3-OUT        PIC X(3).
+         10  WS-SUP-SSN-SEP1-OUT     PIC X(1).      *> Separador (locale)
+         10  WS-SUP-SSN-2-OUT        PIC X(2).
+         10  WS-SUP-SSN-SEP2-OUT     PIC X(1).      *> Separador (locale)
+         10  WS-SUP-SSN-4-OUT        PIC X(4).
+     05  FILLER                      PIC X(2) VALUE SPACES.
+     05  WS-SUP-EMPL-NAME-OUT        PIC X(18).     *> Nome do funcionário
+     05  FILLER                      PIC X(2) VALUE SPACES.
+     05  FILLER                      PIC X(11) VALUE "* SUPPLEMEN".
+     05  FILLER                      PIC X(9) VALUE "TAL/BONUS".
+     05  FILLER                      PIC X(1) VALUE SPACES.
+     05  FILLER                      PIC X(19) VALUE "PAY - FLAT RATE ".
+     05  WS-SUP-RATE-OUT             PIC ZZ9.9.     *> Alíquota fixa aplicada, em %
+     05  FILLER                      PIC X(1) VALUE "%".
+     05  FILLER                      PIC X(1) VALUE SPACES.
+     05  FILLER                      PIC X(1) VALUE "*".
+
+*>    Linha de totais do relatório
+ 01  WS-TOTAL-LINE.
+     05  FILLER                      PIC X(20) VALUE SPACES.
+     05  FILLER                  PIC X(13) VALUE "T O T A L S :".
+     05  FILLER                      PIC X(6) VALUE  SPACES.
+     05  WS-TOT-EARN-THIS-PER-OUT    PIC ZZZ,ZZZ.99. *> Total rendimentos período
+     05  FILLER                      PIC X(25) VALUE SPACES.
+     05  WS-TOT-FED-TAX-AMT-OUT      PIC ZZZ,ZZZ.99. *> Total impostos anuais
+     05  FILLER                      PIC X(3) VALUE SPACES.
+     05  WS-TOT-FED-TAX-THIS-PER-OUT PIC ZZ,ZZZ.99. *> Total impostos período
+     05  FILLER                      PIC X(1) VALUE SPACES.
+     05  WS-TOT-STATE-TAX-THIS-PER-OUT PIC ZZ,ZZZ.99. *> Total imposto estadual período
+     05  FILLER                      PIC X(1) VALUE SPACES.
+     05  WS-TOT-FICA-EMPLE-OUT       PIC ZZZ,ZZZ.99. *> Total FICA do empregado
+     05  FILLER                      PIC X(1) VALUE SPACES.
+     05  WS-TOT-FICA-EMPR-OUT        PIC ZZZ,ZZZ.99. *> Total FICA do empregador
+     05  FILLER                      PIC X(1) VALUE SPACES.
+     05  WS-TOT-GARNISH-OUT          PIC ZZZ,ZZZ.99. *> Total de penhoras/descontos judiciais
+     05  FILLER                      PIC X(1) VALUE SPACES.
+     05  FILLER                      PIC X(1) VALUE "*".
+     05  FILLER                      PIC X(24) VALUE SPACES.
+
+*>    Cabeçalho da página de resumo por estado civil
+ 01  WS-SUMM-HEADING-LINE.
+     05  FILLER                      PIC X(20) VALUE SPACES.
+     05  FILLER                      PIC X(26) VALUE
+             "SUMMARY BY MARITAL STATUS".
+     05  FILLER                      PIC X(86) VALUE SPACES.
+
+*>    Segunda linha do cabeçalho da página de resumo (títulos das colunas)
+ 01  WS-SUMM-COLUMN-HEADING.
+     05  FILLER                      PIC X(20) VALUE SPACES.
+     05  FILLER                      PIC X(20) VALUE "STATUS".
+     05  FILLER                      PIC X(2) VALUE SPACES.
+     05  FILLER                      PIC X(6) VALUE "COUNT".
+     05  FILLER                      PIC X(4) VALUE SPACES.
+     05  FILLER                      PIC X(10) VALUE "EARNINGS".
+     05  FILLER                      PIC X(4) VALUE SPACES.
+     05  FILLER                      PIC X(10) VALUE "FED TAX".
+     05  FILLER                      PIC X(56) VALUE SPACES.
+
+*>    Linha de subtotal de um estado civil na página de resumo
+ 01  WS-SUMM-LINE.
+     05  FILLER                      PIC X(20) VALUE SPACES.
+     05  WS-SUMM-LABEL-OUT            PIC X(20).      *> Descrição do estado civil
+     05  FILLER                      PIC X(2) VALUE SPACES.
+     05  WS-SUMM-COUNT-OUT            PIC ZZ,ZZ9.     *> Quantidade de funcionários
+     05  FILLER                      PIC X(4) VALUE SPACES.
+     05  WS-SUMM-EARN-OUT             PIC ZZZ,ZZZ.99. *> Rendimentos do período
+     05  FILLER                      PIC X(4) VALUE SPACES.
+     05  WS-SUMM-TAX-OUT              PIC ZZZ,ZZZ.99. *> Imposto federal do período
+     05  FILLER                      PIC X(56) VALUE SPACES.
+
+*>    Cabeçalho da página de resumo por departamento/centro de custo
+ 01  WS-DEPT-HEADING-LINE.
+     05  FILLER                      PIC X(20) VALUE SPACES.
+     05  FILLER                      PIC X(30) VALUE
+             "SUMMARY BY DEPARTMENT/COST CTR".
+     05  FILLER                      PIC X(82) VALUE SPACES.
+
+*>    Segunda linha do cabeçalho da página de resumo por departamento
+ 01  WS-DEPT-COLUMN-HEADING.
+     05  FILLER                      PIC X(20) VALUE SPACES.
+     05  FILLER                      PIC X(20) VALUE "DEPARTMENT".
+     05  FILLER                      PIC X(2) VALUE SPACES.
+     05  FILLER                      PIC X(6) VALUE "COUNT".
+     05  FILLER                      PIC X(4) VALUE SPACES.
+     05  FILLER                      PIC X(10) VALUE "EARNINGS".
+     05  FILLER                      PIC X(4) VALUE SPACES.
+     05  FILLER                      PIC X(10) VALUE "FED TAX".
+     05  FILLER                      PIC X(56) VALUE SPACES.
+
+*>    Linha de subtotal de um departamento na página de resumo
+ 01  WS-DEPT-LINE.
+     05  FILLER                      PIC X(20) VALUE SPACES.
+     05  WS-DEPT-LABEL-OUT           PIC X(20).      *> Código do departamento
+     05  FILLER                      PIC X(2) VALUE SPACES.
+     05  WS-DEPT-COUNT-OUT           PIC ZZ,ZZ9.     *> Quantidade de funcionários
+     05  FILLER                      PIC X(4) VALUE SPACES.
+     05  WS-DEPT-EARN-OUT            PIC ZZZ,ZZZ.99. *> Rendimentos do período
+     05  FILLER                      PIC X(4) VALUE SPACES.
+     05  WS-DEPT-TAX-OUT             PIC ZZZ,ZZZ.99. *> Imposto federal do período
+     05  FILLER                      PIC X(56) VALUE SPACES.
+
+*>    Linha-resumo com a contagem de registros rejeitados
+ 01  WS-REJECT-SUMMARY-LINE.
+     05  FILLER                      PIC X(20) VALUE SPACES.
+     05  FILLER                      PIC X(18) VALUE "RECORDS REJECTED :".
+     05  FILLER                      PIC X(2) VALUE SPACES.
+     05  WS-REJECT-COUNT-OUT         PIC ZZ,ZZ9.    *> Total de rejeições
+     05  FILLER                      PIC X(86) VALUE SPACES.
+
+*>    Nota de rodapé com a diferença acumulada de arredondamento
+ 01  WS-ROUNDING-LINE.
+     05  FILLER                      PIC X(20) VALUE SPACES.
+     05  FILLER                      PIC X(38) VALUE
+             "* ROUNDING VARIANCE (PER.TAX X FREQ. -".
+     05  FILLER                      PIC X(1) VALUE SPACES.
+     05  FILLER                      PIC X(11) VALUE "ANNUAL TAX)".
+     05  FILLER                      PIC X(2) VALUE ": ".
+     05  WS-ROUNDING-VAR-TOT-OUT     PIC -(6)9.99.   *> Diferença acumulada
+     05  FILLER                      PIC X(43) VALUE SPACES.
+
+*>    Linha impressa quando a conferência cruzada dos totais não bate
+ 01  WS-SELFCHECK-LINE.
+     05  FILLER                      PIC X(20) VALUE SPACES.
+     05  FILLER                      PIC X(47) VALUE
+             "WARNING - SELF-CHECK OUT OF BALANCE - FED TAX: ".
+     05  WS-SELFCHECK-TAX-OUT        PIC ZZZ,ZZZ.99. *> Total apurado independentemente
+     05  FILLER                      PIC X(9) VALUE " VS TOT: ".
+     05  WS-SELFCHECK-CTL-OUT        PIC ZZZ,ZZZ.99. *> Total acumulado em C50
+     05  FILLER                      PIC X(28) VALUE SPACES.
+
+*>    Linha impressa quando os totais não batem com o registro de trailer
+ 01  WS-RECONCILE-LINE.
+     05  FILLER                      PIC X(20) VALUE SPACES.
+     05  FILLER                      PIC X(31) VALUE
+             "RECONCILIATION OUT OF BALANCE -".
+     05  FILLER                      PIC X(1) VALUE SPACES.
+     05  FILLER                      PIC X(11) VALUE "REC COUNT: ".
+     05  WS-RECON-REC-VAR-OUT        PIC -(6)9.      *> Variação na quantidade
+     05  FILLER                      PIC X(2) VALUE SPACES.
+     05  FILLER                      PIC X(12) VALUE "EARNINGS VAR".
+     05  FILLER                      PIC X(2) VALUE ": ".
+     05  WS-RECON-EARN-VAR-OUT       PIC -(6)9.99.   *> Variação de rendimentos
+     05  FILLER                      PIC X(37) VALUE SPACES.
+
+*>    Linha de saída em formato CSV (uma linha por funcionário)
+ 01  WS-CSV-LINE                     PIC X(150).
+ 01  WS-CSV-SSN-EDIT                 PIC X(9).      *> CPF/SSN sem hífens
+ 01  WS-CSV-STATUS-EDIT              PIC 9.
+ 01  WS-CSV-EXEMPT-EDIT              PIC 99.
+ 01  WS-DISPOSABLE-EARN-OUT          PIC ZZZ,ZZZ.99. *> Rendimento disponível
+                                                     *> após a penhora, gravado
+                                                     *> apenas no extrato CSV
+                                                     *> (a linha impressa de
+                                                     *> detalhe já está no
+                                                     *> limite de colunas). Mesma
+                                                     *> largura de edição de
+                                                     *> WS-ANN-EARN-OUT porque a
+                                                     *> origem (WS-DISPOSABLE-EARN)
+                                                     *> tem a mesma faixa de valores
+                                                     *> (PIC 9(6)V99)
+
+*>    Área de leitura do extrato CSV da execução atual, para o modo de
+*>    comparação; mesmo layout de colunas fixas do PRIOR-CSV-REC
+ 01  WS-CUR-CSV-FIELDS.
+     05  WS-CUR-SSN                  PIC X(9).
+     05  FILLER                      PIC X(1).      *> vírgula
+     05  WS-CUR-EMPL-NAME            PIC X(18).
+     05  FILLER                      PIC X(1).      *> vírgula
+     05  FILLER                      PIC X(1).      *> estado civil
+     05  FILLER                      PIC X(1).      *> vírgula
+     05  FILLER                      PIC X(2).      *> isenções
+     05  FILLER                      PIC X(1).      *> vírgula
+     05  WS-CUR-EARN-THIS-PER        PIC X(9).
+     05  FILLER                      PIC X(1).      *> vírgula
+     05  FILLER                      PIC X(10).     *> rendimento anual
+     05  FILLER                      PIC X(1).      *> vírgula
+     05  FILLER                      PIC X(10).     *> rendimento ajustado
+     05  FILLER                      PIC X(1).      *> vírgula
+     05  FILLER                      PIC X(9).      *> imposto anual
+     05  FILLER                      PIC X(1).      *> vírgula
+     05  WS-CUR-FED-TAX-THIS-PER     PIC X(8).
+     05  FILLER                      PIC X(66).     *> demais colunas da linha
+
+*>    Linha do relatório de comparação execução-a-execução (modo COMPARE)
+ 01  WS-COMPARE-LINE.
+     05  WS-CMP-SSN-OUT              PIC X(9).
+     05  FILLER                      PIC X(1) VALUE SPACES.
+     05  WS-CMP-NAME-OUT             PIC X(18).
+     05  FILLER                      PIC X(1) VALUE SPACES.
+     05  FILLER                      PIC X(13) VALUE "PRIOR EARN: ".
+     05  WS-CMP-PRIOR-EARN-OUT       PIC X(9).
+     05  FILLER                      PIC X(2) VALUE SPACES.
+     05  FILLER                      PIC X(12) VALUE "CURR EARN: ".
+     05  WS-CMP-CUR-EARN-OUT         PIC X(9).
+     05  FILLER                      PIC X(2) VALUE SPACES.
+     05  FILLER                      PIC X(11) VALUE "PRIOR TAX: ".
+     05  WS-CMP-PRIOR-TAX-OUT        PIC X(8).
+     05  FILLER                      PIC X(2) VALUE SPACES.
+     05  FILLER                      PIC X(10) VALUE "CURR TAX: ".
+     05  WS-CMP-CUR-TAX-OUT          PIC X(8).
+
+*>    Linha gravada no arquivo de exceções para estado civil inválido
+ 01  WS-REJECT-LINE.
+     05  WS-RJ-SSN-OUT.                             *> CPF/SSN formatado
+         10  WS-RJ-SSN-3-OUT         PIC X(3).
+         10  WS-RJ-SSN-SEP1-OUT      PIC X(1).
+         10  WS-RJ-SSN-2-OUT         PIC X(2).
+         10  WS-RJ-SSN-SEP2-OUT      PIC X(1).
+         10  WS-RJ-SSN-4-OUT         PIC X(4).
+     05  FILLER                      PIC X(2) VALUE SPACES.
+     05  WS-RJ-EMPL-NAME-OUT         PIC X(18).      *> Nome do funcionário
+     05  FILLER                      PIC X(2) VALUE SPACES.
+     05  WS-RJ-BAD-STATUS-OUT        PIC 9(1).       *> Estado civil inválido
+     05  FILLER                      PIC X(1) VALUE SPACES.
+     05  WS-RJ-REASON-OUT            PIC X(10).      *> Motivo da rejeição
+
+*> =====================================================================
+*> DIVISÃO DE PROCEDIMENTOS
+*> =====================================================================
+ PROCEDURE DIVISION.
+
+*>    Parágrafo principal - controla o fluxo geral do programa
+ A00-MAINLINE-PARA.
+*>    Lê o modo (RESTART/LOOKUP) e o parâmetro da linha de comando, se houver
+     DISPLAY 1 UPON ARGUMENT-NUMBER.
+     ACCEPT WS-CMD-MODE FROM ARGUMENT-VALUE.
+     IF WS-CMD-MODE = "RESTART"
+         DISPLAY 2 UPON ARGUMENT-NUMBER
+         ACCEPT WS-RESTART-PARM FROM ARGUMENT-VALUE
+         MOVE "Y" TO WS-RESTART-SWITCH
+     END-IF.
+     IF WS-CMD-MODE = "LOOKUP"
+         DISPLAY 2 UPON ARGUMENT-NUMBER
+         ACCEPT WS-LOOKUP-PARM FROM ARGUMENT-VALUE
+         MOVE "Y" TO WS-LOOKUP-SWITCH
+     END-IF.
+     IF WS-CMD-MODE = "SIMULATE"
+         MOVE "Y" TO WS-SIMULATE-SWITCH
+     END-IF.
+     IF WS-CMD-MODE = "INQUIRE"
+         DISPLAY 2 UPON ARGUMENT-NUMBER
+         ACCEPT WS-LOOKUP-PARM FROM ARGUMENT-VALUE
+         MOVE "Y" TO WS-INQUIRE-SWITCH
+     END-IF.
+     IF WS-CMD-MODE = "COMPARE"
+         MOVE "Y" TO WS-COMPARE-SWITCH
+     END-IF.
+*>    Modo de comparação: confronta o extrato CSV desta execução com o
+*>    extrato CSV de uma execução anterior, sem reler a folha de
+*>    pagamento nem tocar os demais relatórios da execução em lote
+     IF WS-COMPARE-MODE
+         PERFORM B26-COMPARE-PARA
+         STOP RUN
+     END-IF.
+*>    Modo de simulação "what-if": não abre a folha de pagamento real,
+*>    apenas lê o parâmetro avulso do RH e projeta o cálculo do imposto
+     IF WS-SIMULATE-MODE
+         PERFORM B10-INIT-PARA
+         PERFORM B23-SIMULATE-PARA
+         STOP RUN
+     END-IF.
+*>    Transação avulsa de autoatendimento do funcionário: só abre o
+*>    arquivo mestre de YTD, sem tocar a folha de pagamento nem os
+*>    relatórios reais da execução em lote
+     IF WS-INQUIRE-MODE
+         PERFORM B24-INQUIRE-PARA
+         STOP RUN
+     END-IF.
+*>    Abertura dos arquivos de entrada e saída
+     OPEN INPUT PAYROLL-FILE-IN
+          OUTPUT INCOME-TAX-REPORT-OUT
+                 REJECT-FILE-OUT
+                 CSV-REPORT-OUT
+                 RUN-CONTROL-FILE-OUT.
+     OPEN I-O YTD-MASTER-FILE.
+*>    Inicialização das variáveis
+     PERFORM B10-INIT-PARA.
+*>    Grava o registro de cabeçalho do job para o agendador
+     PERFORM C11-RUN-HEADER-PARA.
+*>    Modo de consulta avulsa: localiza e imprime um único funcionário
+     IF WS-LOOKUP-MODE
+         PERFORM B22-LOOKUP-PARA
+     ELSE
+*>    Passada preliminar: detecta CPFs/SSNs duplicados no arquivo de entrada
+         PERFORM B05-DUPLICATE-CHECK-PARA
+         CLOSE PAYROLL-FILE-IN
+         OPEN INPUT PAYROLL-FILE-IN
+*>    Primeira leitura do arquivo
+         READ PAYROLL-FILE-IN NEXT RECORD INTO WS-PR-PAYROLL-REC-IN
+             AT END MOVE "Y" TO WS-EOF-SWITCH
+         END-READ
+*>    Avança até o ponto de reinício, quando aplicável
+         IF WS-RESTART-MODE
+             PERFORM B18-SKIP-PROCESSED-PARA
+                 UNTIL WS-EOF-SWITCH = "Y"
+                 OR WS-PR-SSN-IN > WS-RESTART-PARM
+         END-IF
+*>    Loop principal de processamento
+         PERFORM B20-PROCESS-PARA
+             UNTIL WS-EOF-SWITCH = "Y"
+*>    Impressão dos totais
+         PERFORM C20-TOTAL-PARA
+*>    Grava o registro de trailer do job para o agendador
+         PERFORM C12-RUN-TRAILER-PARA
+     END-IF.
+*>    Fechamento dos arquivos
+     CLOSE PAYROLL-FILE-IN
+        INCOME-TAX-REPORT-OUT
+        REJECT-FILE-OUT
+        CSV-REPORT-OUT
+        RUN-CONTROL-FILE-OUT
+        YTD-MASTER-FILE.
+     STOP RUN.
+
+*>    Lê o arquivo de folha de pagamento uma vez, do início ao fim, montando
+*>    a tabela de CPFs/SSNs já vistos e gravando qualquer repetição na
+*>    listagem de exceções, antes de produzir o registro de detalhe
+ B05-DUPLICATE-CHECK-PARA.
+     MOVE ZEROS TO WS-DUP-TABLE-COUNT.
+     MOVE ZEROS TO WS-DUP-REJECT-COUNT.
+     MOVE "N" TO WS-DUP-EOF-SWITCH.
+     READ PAYROLL-FILE-IN NEXT RECORD INTO WS-PR-PAYROLL-REC-IN
+         AT END MOVE "Y" TO WS-DUP-EOF-SWITCH
+     END-READ.
+     PERFORM B06-DUP-CHECK-REC-PARA
+         UNTIL WS-DUP-EOF-SWITCH = "Y".
+
+*>    Verifica um registro da passada preliminar contra a tabela de CPFs/SSNs
+ B06-DUP-CHECK-REC-PARA.
+*>    Registros de cabeçalho (01), de correção/ajuste (02), de
+*>    pagamento suplementar/bônus (03) e de trailer (99) de lote não
+*>    entram na verificação de duplicidade: o cabeçalho e o trailer não
+*>    representam um funcionário, e tanto a correção quanto o
+*>    pagamento suplementar reaproveitam de propósito o SSN de um
+*>    funcionário já processado no mesmo lote
+     IF WS-PR-REC-CODE-IN NOT = 01 AND WS-PR-REC-CODE-IN NOT = 02
+             AND WS-PR-REC-CODE-IN NOT = 03 AND WS-PR-REC-CODE-IN NOT = 99
+         MOVE "N" TO WS-DUP-FOUND-SWITCH
+         SET D-INDEX TO 1
+         SEARCH WS-DUP-SSN-ROW
+             AT END CONTINUE
+             WHEN WS-DUP-SSN-ENTRY (D-INDEX) = WS-PR-SSN-IN
+                 MOVE "Y" TO WS-DUP-FOUND-SWITCH
+         END-SEARCH
+         IF WS-DUP-FOUND
+             PERFORM C67-DUP-REJECT-PARA
+         ELSE
+             ADD 1 TO WS-DUP-TABLE-COUNT
+             SET D-INDEX TO WS-DUP-TABLE-COUNT
+             MOVE WS-PR-SSN-IN TO WS-DUP-SSN-ENTRY (D-INDEX)
+         END-IF
+     END-IF.
+     READ PAYROLL-FILE-IN NEXT RECORD INTO WS-PR-PAYROLL-REC-IN
+         AT END MOVE "Y" TO WS-DUP-EOF-SWITCH
+     END-READ.
+
+*>    Inicialização das variáveis e primeira página
+ B10-INIT-PARA.
+*>    Zera contadores e totalizadores
+     MOVE ZEROS TO WS-LINES-USED
+                   WS-EARN-THIS-PER-TOT
+                   WS-FED-TAX-AMT-TOT
+                   WS-FED-TAX-THIS-PER-TOT
+                   WS-STATE-TAX-AMT-TOT
+                   WS-STATE-TAX-THIS-PER-TOT
+                   WS-REJECT-COUNT
+                   WS-EMPL-REC-COUNT
+                   WS-ROUNDING-VAR-TOT
+                   WS-FICA-EMPLE-TOT
+                   WS-FICA-EMPR-TOT
+                   WS-GARNISH-TOT
+                   WS-CROSSFOOT-FED-TAX-TOT
+                   WS-CKPT-INTERVAL-COUNT
+                   WS-SINGLE-SUMM
+                   WS-MARRIED-SUMM
+                   WS-HOH-SUMM
+                   WS-EXEMPT-SUMM
+                   WS-DEPT-TABLE-COUNT.
+     MOVE SPACES TO WS-CTL-TRAILER-SWITCH.
+*>    Inicializa contador de páginas
+     MOVE 1 TO WS-PAGE-COUNT.
+*>    Lê a localidade (país) do ambiente, se informada, e ajusta os
+*>    padrões de formatação de CPF/SSN e moeda usados no relatório
+     ACCEPT WS-LOCALE-CODE FROM ENVIRONMENT "PROG6_LOCALE"
+         ON EXCEPTION MOVE "US" TO WS-LOCALE-CODE
+     END-ACCEPT.
+     PERFORM B11-SET-LOCALE-PARA.
+*>    Lê o limite de linhas por página, se informado, permitindo ajustar o
+*>    formulário/impressora de destino sem recompilar o programa
+     ACCEPT WS-MAX-LINES-EDIT FROM ENVIRONMENT "PROG6_PAGE_SIZE"
+         ON EXCEPTION MOVE SPACES TO WS-MAX-LINES-EDIT
+     END-ACCEPT.
+     IF WS-MAX-LINES-EDIT IS NUMERIC AND WS-MAX-LINES-EDIT > ZEROS
+         MOVE WS-MAX-LINES-EDIT TO WS-MAX-LINES-PER-PAGE
+     END-IF.
+*>    Lê o indicador de mascaramento, se informado, para vias do
+*>    relatório distribuídas fora da folha de pagamento
+     ACCEPT WS-MASK-SWITCH FROM ENVIRONMENT "PROG6_MASK_MODE"
+         ON EXCEPTION MOVE "N" TO WS-MASK-SWITCH
+     END-ACCEPT.
+*>    Carrega as faixas de imposto do arquivo externo
+     PERFORM B15-LOAD-TAX-RATES-PARA.
+*>    Confere se as faixas carregadas são contíguas e sem sobreposição
+     PERFORM B19-VALIDATE-BRACKETS-PARA.
+*>    Em modo de reinício, recarrega totais do último checkpoint gravado
+     IF WS-RESTART-MODE
+         PERFORM B17-LOAD-CHECKPOINT-PARA
+     END-IF.
+*>    Imprime cabeçalhos da primeira página
+     PERFORM C10-HEADINGS-PARA.
+
+*>    Ajusta separador de CPF/SSN e símbolo de moeda conforme a localidade
+ B11-SET-LOCALE-PARA.
+     EVALUATE WS-LOCALE-CODE
+         WHEN "BR"
+             MOVE "." TO WS-SSN-SEP-OUT
+             MOVE "R$" TO WS-CURR-SYM-OUT
+         WHEN OTHER
+             MOVE "-" TO WS-SSN-SEP-OUT
+             MOVE SPACES TO WS-CURR-SYM-OUT
+     END-EVALUATE.
+
+*>    Monta o CPF/SSN e o nome que vão de fato para as linhas de saída:
+*>    os dados reais em modo normal, ou a versão mascarada (só os 4
+*>    últimos dígitos do CPF/SSN, só as iniciais do nome) em modo de
+*>    mascaramento. Chamada uma vez por funcionário, antes de montar
+*>    qualquer uma das linhas de saída (detalhe, isento ou correção)
+ B12-MASK-EMPLOYEE-PARA.
+     IF WS-MASK-MODE
+         MOVE "XXX" TO WS-DISPLAY-SSN-3
+         MOVE "XX" TO WS-DISPLAY-SSN-2
+         MOVE WS-PR-SSN-4-IN TO WS-DISPLAY-SSN-4
+         PERFORM B12A-MASK-NAME-PARA
+     ELSE
+         MOVE WS-PR-SSN-3-IN TO WS-DISPLAY-SSN-3
+         MOVE WS-PR-SSN-2-IN TO WS-DISPLAY-SSN-2
+         MOVE WS-PR-SSN-4-IN TO WS-DISPLAY-SSN-4
+         MOVE WS-PR-EMPL-NAME-IN TO WS-DISPLAY-NAME
+     END-IF.
+
+*>    Reduz WS-PR-EMPL-NAME-IN às iniciais de cada palavra (ex.: "JOHN
+*>    Q SMITH" vira "J.Q.S."), varrendo caractere a caractere
+ B12A-MASK-NAME-PARA.
+     MOVE SPACES TO WS-DISPLAY-NAME.
+     MOVE 1 TO WS-NAME-OUT-POS.
+     MOVE "Y" TO WS-AT-WORD-START-SWITCH.
+     PERFORM B12B-MASK-NAME-CHAR-PARA
+         VARYING WS-NAME-SCAN-INDEX FROM 1 BY 1
+         UNTIL WS-NAME-SCAN-INDEX > 18 OR WS-NAME-OUT-POS > 17.
+
+*>    Examina um caractere do nome; no primeiro caractere não-branco de
+*>    cada palavra, grava a inicial seguida de ponto em WS-DISPLAY-NAME
+ B12B-MASK-NAME-CHAR-PARA.
+     IF WS-PR-EMPL-NAME-IN (WS-NAME-SCAN-INDEX:1) = SPACE
+         MOVE "Y" TO WS-AT-WORD-START-SWITCH
+     ELSE
+         IF WS-AT-WORD-START
+             MOVE WS-PR-EMPL-NAME-IN (WS-NAME-SCAN-INDEX:1)
+                 TO WS-DISPLAY-NAME (WS-NAME-OUT-POS:1)
+             ADD 1 TO WS-NAME-OUT-POS
+             MOVE "." TO WS-DISPLAY-NAME (WS-NAME-OUT-POS:1)
+             ADD 1 TO WS-NAME-OUT-POS
+             MOVE "N" TO WS-AT-WORD-START-SWITCH
+         END-IF
+     END-IF.
+
+*>    Carrega WS-MARR-TAX-TABLE/WS-SING-TAX-TABLE a partir de TAXRATES.DAT
+ B15-LOAD-TAX-RATES-PARA.
+*>    Inicializa índices das tabelas e o switch de fim de arquivo
+     SET M-INDEX TO 1.
+     SET S-INDEX TO 1.
+     SET H-INDEX TO 1.
+     MOVE "N" TO WS-TAXRATE-EOF-SWITCH.
+*>    Abre o arquivo externo de faixas de imposto
+     OPEN INPUT TAX-RATES-FILE-IN.
+     READ TAX-RATES-FILE-IN
+         AT END MOVE "Y" TO WS-TAXRATE-EOF-SWITCH.
+     PERFORM B16-LOAD-RATE-REC-PARA
+         UNTIL WS-TAXRATE-EOF-SWITCH = "Y".
+     CLOSE TAX-RATES-FILE-IN.
+
+*>    Classifica e armazena uma linha lida de TAXRATES.DAT
+ B16-LOAD-RATE-REC-PARA.
+*>    Linha para a tabela de casados
+     IF TR-TABLE-CODE = "M" THEN
+         MOVE TR-LOW TO WS-MARR-LOW (M-INDEX)
+         MOVE TR-HIGH TO WS-MARR-HIGH (M-INDEX)
+         MOVE TR-BASE-AMT TO WS-MARR-BASE-AMT (M-INDEX)
+         MOVE TR-PERCENT TO WS-MARR-PERCENT (M-INDEX)
+         SET M-INDEX UP BY 1
+     END-IF.
+*>    Linha para a tabela de solteiros
+     IF TR-TABLE-CODE = "S" THEN
+         MOVE TR-LOW TO WS-SING-LOW (S-INDEX)
+         MOVE TR-HIGH TO WS-SING-HIGH (S-INDEX)
+         MOVE TR-BASE-AMT TO WS-SING-BASE-AMT (S-INDEX)
+         MOVE TR-PERCENT TO WS-SING-PERCENT (S-INDEX)
+         SET S-INDEX UP BY 1
+     END-IF.
+*>    Linha para a tabela de chefes de família
+     IF TR-TABLE-CODE = "H" THEN
+         MOVE TR-LOW TO WS-HOH-LOW (H-INDEX)
+         MOVE TR-HIGH TO WS-HOH-HIGH (H-INDEX)
+         MOVE TR-BASE-AMT TO WS-HOH-BASE-AMT (H-INDEX)
+         MOVE TR-PERCENT TO WS-HOH-PERCENT (H-INDEX)
+         SET H-INDEX UP BY 1
+     END-IF.
+*>    Lê o próximo registro de faixas
+     READ TAX-RATES-FILE-IN
+         AT END MOVE "Y" TO WS-TAXRATE-EOF-SWITCH.
+
+*>    Confere as quatro tabelas de faixas de imposto (casados, solteiros,
+*>    chefes de família e estadual) quanto a lacunas ou sobreposições
+*>    antes que qualquer funcionário seja processado; encerra o job se
+*>    alguma faixa estiver mal formada, pois todo o cálculo do imposto
+*>    depende dela
+ B19-VALIDATE-BRACKETS-PARA.
+     MOVE SPACES TO WS-BRACKET-ERROR-SWITCH.
+     PERFORM B19A-CHECK-MARR-PARA.
+     PERFORM B19B-CHECK-SING-PARA.
+     PERFORM B19C-CHECK-HOH-PARA.
+     PERFORM B19D-CHECK-STATE-PARA.
+     IF WS-BRACKET-INVALID
+         DISPLAY "TAX TABLE VALIDATION FAILED - RUN ABORTED"
+         STOP RUN
+     END-IF.
+
+*>    Confere a tabela de casados
+ B19A-CHECK-MARR-PARA.
+     IF WS-MARR-LOW (1) NOT = 0
+         MOVE "Y" TO WS-BRACKET-ERROR-SWITCH
+         DISPLAY "TAX TABLE ERROR: MARRIED TABLE DOES NOT START AT ZERO"
+     END-IF.
+     SET M-INDEX TO 1.
+     PERFORM B19A1-CHECK-MARR-ROW-PARA
+         VARYING M-INDEX FROM 1 BY 1
+         UNTIL M-INDEX >= 8.
+     IF WS-MARR-HIGH (8) NOT = 99999
+         MOVE "Y" TO WS-BRACKET-ERROR-SWITCH
+         DISPLAY "TAX TABLE ERROR: MARRIED TABLE DOES NOT REACH TOP BRACKET"
+     END-IF.
+
+*>    Confere se a faixa seguinte da tabela de casados começa exatamente
+*>    onde a faixa atual termina, sem lacuna nem sobreposição
+ B19A1-CHECK-MARR-ROW-PARA.
+     IF (WS-MARR-HIGH (M-INDEX) + 1) NOT = WS-MARR-LOW (M-INDEX + 1)
+         MOVE "Y" TO WS-BRACKET-ERROR-SWITCH
+         DISPLAY "TAX TABLE ERROR: GAP OR OVERLAP IN MARRIED TABLE AT ROW "
+                 M-INDEX
+     END-IF.
+
+*>    Confere a tabela de solteiros
+ B19B-CHECK-SING-PARA.
+     IF WS-SING-LOW (1) NOT = 0
+         MOVE "Y" TO WS-BRACKET-ERROR-SWITCH
+         DISPLAY "TAX TABLE ERROR: SINGLE TABLE DOES NOT START AT ZERO"
+     END-IF.
+     SET S-INDEX TO 1.
+     PERFORM B19B1-CHECK-SING-ROW-PARA
+         VARYING S-INDEX FROM 1 BY 1
+         UNTIL S-INDEX >= 8.
+     IF WS-SING-HIGH (8) NOT = 99999
+         MOVE "Y" TO WS-BRACKET-ERROR-SWITCH
+         DISPLAY "TAX TABLE ERROR: SINGLE TABLE DOES NOT REACH TOP BRACKET"
+     END-IF.
+
+*>    Confere se a faixa seguinte da tabela de solteiros começa exatamente
+*>    onde a faixa atual termina, sem lacuna nem sobreposição
+ B19B1-CHECK-SING-ROW-PARA.
+     IF (WS-SING-HIGH (S-INDEX) + 1) NOT = WS-SING-LOW (S-INDEX + 1)
+         MOVE "Y" TO WS-BRACKET-ERROR-SWITCH
+         DISPLAY "TAX TABLE ERROR: GAP OR OVERLAP IN SINGLE TABLE AT ROW "
+                 S-INDEX
+     END-IF.
+
+*>    Confere a tabela de chefes de família
+ B19C-CHECK-HOH-PARA.
+     IF WS-HOH-LOW (1) NOT = 0
+         MOVE "Y" TO WS-BRACKET-ERROR-SWITCH
+         DISPLAY "TAX TABLE ERROR: HOH TABLE DOES NOT START AT ZERO"
+     END-IF.
+     SET H-INDEX TO 1.
+     PERFORM B19C1-CHECK-HOH-ROW-PARA
+         VARYING H-INDEX FROM 1 BY 1
+         UNTIL H-INDEX >= 8.
+     IF WS-HOH-HIGH (8) NOT = 99999
+         MOVE "Y" TO WS-BRACKET-ERROR-SWITCH
+         DISPLAY "TAX TABLE ERROR: HOH TABLE DOES NOT REACH TOP BRACKET"
+     END-IF.
+
+*>    Confere se a faixa seguinte da tabela de chefes de família começa
+*>    exatamente onde a faixa atual termina, sem lacuna nem sobreposição
+ B19C1-CHECK-HOH-ROW-PARA.
+     IF (WS-HOH-HIGH (H-INDEX) + 1) NOT = WS-HOH-LOW (H-INDEX + 1)
+         MOVE "Y" TO WS-BRACKET-ERROR-SWITCH
+         DISPLAY "TAX TABLE ERROR: GAP OR OVERLAP IN HOH TABLE AT ROW "
+                 H-INDEX
+     END-IF.
+
+*>    Confere a tabela de imposto estadual
+ B19D-CHECK-STATE-PARA.
+     IF WS-STATE-LOW (1) NOT = 0
+         MOVE "Y" TO WS-BRACKET-ERROR-SWITCH
+         DISPLAY "TAX TABLE ERROR: STATE TABLE DOES NOT START AT ZERO"
+     END-IF.
+     SET T-INDEX TO 1.
+     PERFORM B19D1-CHECK-STATE-ROW-PARA
+         VARYING T-INDEX FROM 1 BY 1
+         UNTIL T-INDEX >= 8.
+     IF WS-STATE-HIGH (8) NOT = 99999
+         MOVE "Y" TO WS-BRACKET-ERROR-SWITCH
+         DISPLAY "TAX TABLE ERROR: STATE TABLE DOES NOT REACH TOP BRACKET"
+     END-IF.
+
+*>    Confere se a faixa seguinte da tabela estadual começa exatamente
+*>    onde a faixa atual termina, sem lacuna nem sobreposição
+ B19D1-CHECK-STATE-ROW-PARA.
+     IF (WS-STATE-HIGH (T-INDEX) + 1) NOT = WS-STATE-LOW (T-INDEX + 1)
+         MOVE "Y" TO WS-BRACKET-ERROR-SWITCH
+         DISPLAY "TAX TABLE ERROR: GAP OR OVERLAP IN STATE TABLE AT ROW "
+                 T-INDEX
+     END-IF.
+
+*>    Recarrega os totais e o último SSN gravado no checkpoint
+ B17-LOAD-CHECKPOINT-PARA.
+*>    Abre, lê o único registro e fecha o arquivo de checkpoint
+     OPEN INPUT CHECKPOINT-FILE.
+     READ CHECKPOINT-FILE
+         AT END CONTINUE.
+     CLOSE CHECKPOINT-FILE.
+*>    Restaura os totalizadores a partir do registro gravado
+     MOVE CK-EARN-THIS-PER-TOT TO WS-EARN-THIS-PER-TOT.
+     MOVE CK-FED-TAX-AMT-TOT TO WS-FED-TAX-AMT-TOT.
+     MOVE CK-FED-TAX-THIS-PER-TOT TO WS-FED-TAX-THIS-PER-TOT.
+     MOVE CK-STATE-TAX-AMT-TOT TO WS-STATE-TAX-AMT-TOT.
+     MOVE CK-STATE-TAX-THIS-PER-TOT TO WS-STATE-TAX-THIS-PER-TOT.
+     MOVE CK-REJECT-COUNT TO WS-REJECT-COUNT.
+     MOVE CK-PAGE-COUNT TO WS-PAGE-COUNT.
+     MOVE CK-ROUNDING-VAR-TOT TO WS-ROUNDING-VAR-TOT.
+     MOVE CK-FICA-EMPLE-TOT TO WS-FICA-EMPLE-TOT.
+     MOVE CK-FICA-EMPR-TOT TO WS-FICA-EMPR-TOT.
+     MOVE CK-GARNISH-TOT TO WS-GARNISH-TOT.
+     MOVE CK-CROSSFOOT-FED-TAX-TOT TO WS-CROSSFOOT-FED-TAX-TOT.
+     MOVE CK-SINGLE-SUMM TO WS-SINGLE-SUMM.
+     MOVE CK-MARRIED-SUMM TO WS-MARRIED-SUMM.
+     MOVE CK-HOH-SUMM TO WS-HOH-SUMM.
+     MOVE CK-EXEMPT-SUMM TO WS-EXEMPT-SUMM.
+     MOVE CK-DEPT-TABLE-COUNT TO WS-DEPT-TABLE-COUNT.
+     MOVE CK-DEPT-TABLE TO WS-DEPT-TABLE.
+
+*>    Avança a leitura sem processar registros já contemplados no checkpoint
+ B18-SKIP-PROCESSED-PARA.
+     PERFORM B19-SKIP-REC-PARA.
+
+*>    Lê o próximo registro da folha de pagamento, descartando-o
+ B19-SKIP-REC-PARA.
+     READ PAYROLL-FILE-IN NEXT RECORD INTO WS-PR-PAYROLL-REC-IN
+         AT END MOVE "Y" TO WS-EOF-SWITCH.
+
+*>    Processamento de cada registro da folha de pagamento, roteado pelo
+*>    código de registro (01=cabeçalho de lote, 02=correção/ajuste,
+*>    99=trailer de lote, demais=detalhe de funcionário), já que o
+*>    extrato de RH de origem envia todos os tipos de registro no mesmo
+*>    arquivo
+ B20-PROCESS-PARA.
+     EVALUATE WS-PR-REC-CODE-IN
+         WHEN 01
+             PERFORM B20H-BATCH-HEADER-PARA
+         WHEN 02
+             PERFORM B20D-ADJUSTMENT-BANNER-PARA
+             PERFORM B20A-EMPLOYEE-PARA
+         WHEN 03
+             PERFORM B20E-SUPPLEMENTAL-BANNER-PARA
+             PERFORM B20A-EMPLOYEE-PARA
+         WHEN 99
+             PERFORM B21-TRAILER-PARA
+         WHEN OTHER
+             PERFORM B20A-EMPLOYEE-PARA
+     END-EVALUATE.
+
+*>    Registro de cabeçalho de lote (código 01) - não gera linha no
+*>    relatório nem entra nos totalizadores, apenas avança a leitura
+ B20H-BATCH-HEADER-PARA.
+     READ PAYROLL-FILE-IN NEXT RECORD INTO WS-PR-PAYROLL-REC-IN
+         AT END MOVE "Y" TO WS-EOF-SWITCH.
+
+*>    Registro de correção/ajuste (código 02) - o valor do ajuste é
+*>    somado (podendo ser negativo) ao rendimento do período informado
+*>    no próprio registro antes que B20A-EMPLOYEE-PARA valide e tribute
+*>    o rendimento já corrigido, de modo que a correção realmente altere
+*>    o imposto, o FICA, a penhora e o YTD, e não apenas apareça
+*>    impressa na linha de aviso
+ B20D-ADJUSTMENT-BANNER-PARA.
+     PERFORM B12-MASK-EMPLOYEE-PARA.
+     MOVE WS-DISPLAY-SSN-3 TO WS-ADJ-SSN-3-OUT.
+     MOVE WS-SSN-SEP-OUT TO WS-ADJ-SSN-SEP1-OUT WS-ADJ-SSN-SEP2-OUT.
+     MOVE WS-DISPLAY-SSN-2 TO WS-ADJ-SSN-2-OUT.
+     MOVE WS-DISPLAY-SSN-4 TO WS-ADJ-SSN-4-OUT.
+     MOVE WS-DISPLAY-NAME TO WS-ADJ-EMPL-NAME-OUT.
+     MOVE WS-PR-ADJUST-AMT-IN TO WS-ADJ-AMT-OUT.
+*>    Aplica a correção ao rendimento do período antes de qualquer outro
+*>    uso do campo (validação, anualização, tributação, FICA, penhora,
+*>    YTD e totais), já que todos eles leem WS-PR-EARN-THIS-PER-IN.
+*>    A soma é feita primeiro num campo intermediário com sinal, porque
+*>    WS-PR-EARN-THIS-PER-IN não tem sinal: uma correção negativa maior
+*>    que o próprio rendimento do período estouraria o campo sem sinal e
+*>    viraria um valor positivo incorreto em vez de ficar negativo.
+     ADD WS-PR-ADJUST-AMT-IN TO WS-PR-EARN-THIS-PER-IN GIVING
+         WS-ADJUSTED-EARN-TEMP.
+     IF WS-ADJUSTED-EARN-TEMP < 0
+         MOVE "Y" TO WS-NEGATIVE-ADJ-SWITCH
+     ELSE
+         MOVE WS-ADJUSTED-EARN-TEMP TO WS-PR-EARN-THIS-PER-IN
+     END-IF.
+     IF WS-LINES-USED >= WS-MAX-LINES-PER-PAGE THEN
+         PERFORM C10-HEADINGS-PARA
+         MOVE ZEROS TO WS-LINES-USED
+     END-IF.
+     WRITE IT-REPORT-OUT FROM WS-ADJUSTMENT-LINE
+         AFTER ADVANCING 1 LINE.
+     ADD 1 TO WS-LINES-USED.
+
+*>    Registro de pagamento suplementar/bônus (código 03) - imprime uma
+*>    linha de aviso identificando o pagamento como suplementar, antes
+*>    que B20A-EMPLOYEE-PARA/B20B-CALC-TAX-PARA calculem o imposto pela
+*>    alíquota fixa (C45-SUPPLEMENTAL-TAX-PARA) em vez das faixas
+*>    anualizadas por estado civil
+ B20E-SUPPLEMENTAL-BANNER-PARA.
+     PERFORM B12-MASK-EMPLOYEE-PARA.
+     MOVE WS-DISPLAY-SSN-3 TO WS-SUP-SSN-3-OUT.
+     MOVE WS-SSN-SEP-OUT TO WS-SUP-SSN-SEP1-OUT WS-SUP-SSN-SEP2-OUT.
+     MOVE WS-DISPLAY-SSN-2 TO WS-SUP-SSN-2-OUT.
+     MOVE WS-DISPLAY-SSN-4 TO WS-SUP-SSN-4-OUT.
+     MOVE WS-DISPLAY-NAME TO WS-SUP-EMPL-NAME-OUT.
+     MULTIPLY WS-SUPPL-TAX-RATE BY 100 GIVING WS-SUP-RATE-OUT.
+     IF WS-LINES-USED >= WS-MAX-LINES-PER-PAGE THEN
+         PERFORM C10-HEADINGS-PARA
+         MOVE ZEROS TO WS-LINES-USED
+     END-IF.
+     WRITE IT-REPORT-OUT FROM WS-SUPPLEMENTAL-LINE
+         AFTER ADVANCING 1 LINE.
+     ADD 1 TO WS-LINES-USED.
+
+*>    Processamento de um registro normal de funcionário
+ B20A-EMPLOYEE-PARA.
+*>    Valida o rendimento do período antes de anualizar e tributar; uma
+*>    correção (02) que deixou o rendimento negativo (WS-NEGATIVE-ADJ)
+*>    é rejeitada aqui em vez de tributada com o valor incorreto que o
+*>    campo sem sinal teria armazenado
+     IF WS-NEGATIVE-ADJ
+             OR WS-PR-EARN-THIS-PER-IN = 0
+             OR WS-PR-EARN-THIS-PER-IN > WS-MAX-REASONABLE-EARNINGS THEN
+         PERFORM C66-EARNINGS-REJECT-PARA
+     ELSE
+         PERFORM B20B-CALC-TAX-PARA
+     END-IF.
+     MOVE "N" TO WS-NEGATIVE-ADJ-SWITCH.
+
+*>    Atualiza contadores e lê próximo registro
+     ADD 2 TO WS-LINES-USED.
+     ADD 1 TO WS-EMPL-REC-COUNT.
+     ADD WS-PR-EARN-THIS-PER-IN TO WS-EARN-THIS-PER-TOT.
+*>    Grava checkpoint periodicamente para permitir reinício
+     ADD 1 TO WS-CKPT-INTERVAL-COUNT.
+     IF WS-CKPT-INTERVAL-COUNT >= 500 THEN
+         PERFORM C80-WRITE-CHECKPOINT-PARA
+         MOVE ZEROS TO WS-CKPT-INTERVAL-COUNT
+     END-IF.
+     READ PAYROLL-FILE-IN NEXT RECORD INTO WS-PR-PAYROLL-REC-IN
+         AT END MOVE "Y" TO WS-EOF-SWITCH.
+
+*>    Calcula o subtotal de isenções a deduzir do rendimento anualizado,
+*>    ponderando as isenções do último período pago (mestre YTD) contra
+*>    a quantidade informada neste período, proporcionalmente aos
+*>    períodos já pagos e aos períodos restantes no ano corrente
+ B20C-PRORATE-EXEMPT-PARA.
+     MOVE WS-PR-SSN-IN TO YM-SSN.
+     READ YTD-MASTER-FILE
+         INVALID KEY
+             MOVE WS-PR-EXEMPTIONS-IN TO WS-PRIOR-EXEMPTIONS
+             MOVE ZEROS TO WS-PERIODS-PAID
+         NOT INVALID KEY
+             MOVE YM-PRIOR-EXEMPTIONS TO WS-PRIOR-EXEMPTIONS
+             MOVE YM-PERIODS-PAID TO WS-PERIODS-PAID
+     END-READ.
+*>    Sem períodos pagos ainda este ano, não há o que ponderar
+     IF WS-PERIODS-PAID = 0 THEN
+         MULTIPLY WS-PR-EXEMPTIONS-IN BY 1000 GIVING
+             WS-EXEMPT-SUB-TOT ROUNDED
+     ELSE
+         SUBTRACT WS-PERIODS-PAID FROM WS-ANNUALIZATION-FACTOR GIVING
+             WS-PERIODS-REMAINING
+         COMPUTE WS-BLENDED-EXEMPTIONS ROUNDED =
+             ((WS-PERIODS-PAID * WS-PRIOR-EXEMPTIONS) +
+              (WS-PERIODS-REMAINING * WS-PR-EXEMPTIONS-IN)) /
+             WS-ANNUALIZATION-FACTOR
+         MULTIPLY WS-BLENDED-EXEMPTIONS BY 1000 GIVING
+             WS-EXEMPT-SUB-TOT ROUNDED
+     END-IF.
+
+*>    Anualiza o rendimento e calcula o imposto conforme o estado civil
+ B20B-CALC-TAX-PARA.
+*>    Determina a quantidade de períodos de pagamento/ano do funcionário
+     EVALUATE WS-PR-PAY-FREQ-IN
+         WHEN 12
+             MOVE 12 TO WS-ANNUALIZATION-FACTOR
+         WHEN OTHER
+             MOVE 26 TO WS-ANNUALIZATION-FACTOR
+     END-EVALUATE.
+*>    Pagamento suplementar/bônus (código 03): retenção pela alíquota
+*>    fixa, sem isenções do W-4 nem faixas anualizadas por estado civil
+     IF WS-PR-REC-CODE-IN = 03 THEN
+         PERFORM C45-SUPPLEMENTAL-TAX-PARA
+     ELSE
+*>    Calcula o valor das isenções, proporcionando entre a quantidade já
+*>    usada nos períodos pagos este ano e a nova quantidade informada
+*>    para os períodos restantes, caso o W-4 tenha mudado no meio do ano
+         PERFORM B20C-PRORATE-EXEMPT-PARA
+*>    Calcula rendimento anual (rendimento período × períodos de pagamento/ano)
+         MULTIPLY WS-PR-EARN-THIS-PER-IN BY WS-ANNUALIZATION-FACTOR GIVING
+             WS-ANN-EARN
+*>    Calcula rendimento tributável (anual - isenções)
+         SUBTRACT WS-EXEMPT-SUB-TOT FROM WS-ANN-EARN GIVING
+             WS-EARNINGS ROUNDED
+
+*>    Processamento baseado no estado civil
+*>    Estado civil 1 = Solteiro
+         IF WS-PR-MARITAL-STATUS-IN = 1 THEN
+             PERFORM C30-SINGLE-TAX-PARA
+         ELSE
+             MOVE "E" TO WS-ROW-FOUND-SWITCH
+         END-IF
+
+*>    Estado civil 2 = Casado
+         IF WS-PR-MARITAL-STATUS-IN = 2 THEN
+             PERFORM C40-MARRIED-TAX-PARA
+         ELSE
+             MOVE "E" TO WS-ROW-FOUND-SWITCH
+         END-IF
+
+*>    Estado civil 3 = Isento de impostos
+         IF WS-PR-MARITAL-STATUS-IN = 3 THEN
+             PERFORM C60-TAX-EXEMPT-PARA
+         END-IF
+
+*>    Estado civil 4 = Chefe de família
+         IF WS-PR-MARITAL-STATUS-IN = 4 THEN
+             PERFORM C35-HOH-TAX-PARA
+         ELSE
+             MOVE "E" TO WS-ROW-FOUND-SWITCH
+         END-IF
+
+*>    Estado civil não reconhecido (não é 1, 2, 3 ou 4) - grava exceção
+         IF WS-PR-MARITAL-STATUS-IN < 1 OR WS-PR-MARITAL-STATUS-IN > 4 THEN
+             PERFORM C65-REJECT-PARA
+         END-IF
+     END-IF.
+
+*>    Guarda os totais de controle do trailer e encerra a leitura do arquivo
+ B21-TRAILER-PARA.
+     MOVE WS-PR-TRAILER-REC-COUNT-IN TO WS-CTL-REC-COUNT-IN.
+     MOVE WS-PR-TRAILER-TOT-EARN-IN TO WS-CTL-TOT-EARN-IN.
+     MOVE "Y" TO WS-CTL-TRAILER-SWITCH.
+     MOVE "Y" TO WS-EOF-SWITCH.
+
+*>    Localiza um único funcionário pelo SSN informado na linha de comando,
+*>    varrendo o arquivo sequencialmente do início ao fim (o arquivo não é
+*>    indexado - ver comentário em SELECT PAYROLL-FILE-IN) até achar o
+*>    registro regular (01) com aquele SSN
+ B22-LOOKUP-PARA.
+     PERFORM C10-HEADINGS-PARA.
+     MOVE "N" TO WS-LOOKUP-FOUND-SWITCH.
+     MOVE "N" TO WS-EOF-SWITCH.
+     READ PAYROLL-FILE-IN NEXT RECORD INTO WS-PR-PAYROLL-REC-IN
+         AT END MOVE "Y" TO WS-EOF-SWITCH
+     END-READ.
+     PERFORM B22A-LOOKUP-SCAN-PARA
+         UNTIL WS-EOF-SWITCH = "Y" OR WS-LOOKUP-FOUND.
+     IF NOT WS-LOOKUP-FOUND
+         DISPLAY "EMPLOYEE NOT FOUND FOR SSN: " WS-LOOKUP-PARM
+     END-IF.
+
+*>    Confere um registro da varredura do modo LOOKUP contra o SSN
+*>    informado na linha de comando
+ B22A-LOOKUP-SCAN-PARA.
+     IF WS-PR-REC-CODE-IN = 01 AND WS-PR-SSN-IN = WS-LOOKUP-PARM
+         MOVE "Y" TO WS-LOOKUP-FOUND-SWITCH
+         PERFORM B20A-EMPLOYEE-PARA
+     ELSE
+         READ PAYROLL-FILE-IN NEXT RECORD INTO WS-PR-PAYROLL-REC-IN
+             AT END MOVE "Y" TO WS-EOF-SWITCH
+         END-READ
+     END-IF.
+
+*>    Simulação "what-if" para o RH: lê o registro avulso de parâmetro,
+*>    projeta o imposto de renda anualizado para os dados hipotéticos
+*>    informados, e imprime apenas essa linha, sem gravar no relatório
+*>    real, sem atualizar os totais e sem tocar o arquivo mestre de YTD
+ B23-SIMULATE-PARA.
+     OPEN INPUT SIM-PARM-FILE-IN.
+     READ SIM-PARM-FILE-IN
+         AT END
+             DISPLAY "SIMULATION PARAMETER FILE IS EMPTY"
+             MOVE "E" TO WS-ROW-FOUND-SWITCH
+     END-READ.
+     IF NOT WS-ROW-FOUND-SWITCH = "E"
+*>    Determina a quantidade de períodos de pagamento/ano hipotética
+         EVALUATE SIM-PAY-FREQ
+             WHEN 12
+                 MOVE 12 TO WS-ANNUALIZATION-FACTOR
+             WHEN OTHER
+                 MOVE 26 TO WS-ANNUALIZATION-FACTOR
+         END-EVALUATE
+*>    Calcula o valor das isenções hipotéticas, sem ponderação de
+*>    períodos já pagos, pois não há histórico real para este cenário
+         MULTIPLY SIM-EXEMPTIONS BY 1000 GIVING WS-EXEMPT-SUB-TOT ROUNDED
+*>    Calcula rendimento anual e rendimento tributável hipotéticos
+         MULTIPLY SIM-EARN-THIS-PER BY WS-ANNUALIZATION-FACTOR GIVING
+             WS-ANN-EARN
+         SUBTRACT WS-EXEMPT-SUB-TOT FROM WS-ANN-EARN GIVING
+             WS-EARNINGS ROUNDED
+         MOVE "N" TO WS-ROW-FOUND-SWITCH
+*>    Busca a faixa de imposto conforme o estado civil hipotético
+         EVALUATE SIM-MARITAL-STATUS
+             WHEN 1
+                 SET S-INDEX TO 1
+                 SEARCH WS-SING-TAX-ROW
+                     AT END MOVE "E" TO WS-ROW-FOUND-SWITCH
+                     WHEN WS-EARNINGS IS >= WS-SING-LOW  (S-INDEX) AND
+                                      IS <= WS-SING-HIGH (S-INDEX)
+                     MOVE "Y" TO WS-ROW-FOUND-SWITCH
+                 END-SEARCH
+                 IF WS-ROW-FOUND THEN
+                     COMPUTE WS-ANN-TAX-AMT =
+                         WS-SING-BASE-AMT (S-INDEX) +
+                         WS-SING-PERCENT (S-INDEX) *
+                         (WS-EARNINGS - WS-SING-LOW (S-INDEX))
+                 END-IF
+             WHEN 2
+                 SET M-INDEX TO 1
+                 SEARCH WS-MARR-TAX-ROW
+                     AT END MOVE "E" TO WS-ROW-FOUND-SWITCH
+                     WHEN WS-EARNINGS IS >= WS-MARR-LOW  (M-INDEX) AND
+                                      IS <= WS-MARR-HIGH (M-INDEX)
+                     MOVE "Y" TO WS-ROW-FOUND-SWITCH
+                 END-SEARCH
+                 IF WS-ROW-FOUND THEN
+                     COMPUTE WS-ANN-TAX-AMT =
+                         WS-MARR-BASE-AMT (M-INDEX) +
+                         WS-MARR-PERCENT (M-INDEX) *
+                         (WS-EARNINGS - WS-MARR-LOW (M-INDEX))
+                 END-IF
+             WHEN 4
+                 SET H-INDEX TO 1
+                 SEARCH WS-HOH-TAX-ROW
+                     AT END MOVE "E" TO WS-ROW-FOUND-SWITCH
+                     WHEN WS-EARNINGS IS >= WS-HOH-LOW  (H-INDEX) AND
+                                      IS <= WS-HOH-HIGH (H-INDEX)
+                     MOVE "Y" TO WS-ROW-FOUND-SWITCH
+                 END-SEARCH
+                 IF WS-ROW-FOUND THEN
+                     COMPUTE WS-ANN-TAX-AMT =
+                         WS-HOH-BASE-AMT (H-INDEX) +
+                         WS-HOH-PERCENT (H-INDEX) *
+                         (WS-EARNINGS - WS-HOH-LOW (H-INDEX))
+                 END-IF
+             WHEN OTHER
+                 MOVE ZEROS TO WS-ANN-TAX-AMT
+         END-EVALUATE
+         IF WS-ROW-FOUND THEN
+             DIVIDE WS-ANN-TAX-AMT BY WS-ANNUALIZATION-FACTOR GIVING
+                 WS-PER-TAX-AMT ROUNDED
+             DISPLAY "SIMULATION FOR SSN: " SIM-SSN
+             DISPLAY "  ANNUAL EARNINGS.......: " WS-ANN-EARN
+             DISPLAY "  TAXABLE EARNINGS......: " WS-EARNINGS
+             DISPLAY "  PROJECTED ANNUAL TAX..: " WS-ANN-TAX-AMT
+             DISPLAY "  PROJECTED PER-PERIOD TAX: " WS-PER-TAX-AMT
+         ELSE
+             DISPLAY "SIMULATION FOR SSN: " SIM-SSN
+             DISPLAY "  NO TAX BRACKET FOUND FOR THE INFORMED PARAMETERS"
+         END-IF
+     END-IF.
+     CLOSE SIM-PARM-FILE-IN.
+
+*>    Consulta avulsa de autoatendimento: localiza o acumulado do ano
+*>    corrente do funcionário pelo SSN informado na linha de comando.
+*>    Um terminal on-line dedicado ficaria fora do alcance deste
+*>    programa em lote; esta transação fornece o mesmo resultado através
+*>    do mesmo mecanismo de parâmetro de linha de comando já usado pelo
+*>    modo de consulta (007) e pelo modo de simulação (022)
+ B24-INQUIRE-PARA.
+     OPEN INPUT YTD-MASTER-FILE.
+     MOVE WS-LOOKUP-PARM TO YM-SSN.
+     READ YTD-MASTER-FILE
+         KEY IS YM-SSN
+         INVALID KEY
+             DISPLAY "NO YEAR-TO-DATE RECORD FOUND FOR SSN: " WS-LOOKUP-PARM
+         NOT INVALID KEY
+             DISPLAY "YEAR-TO-DATE INQUIRY FOR SSN: " YM-SSN
+             DISPLAY "  EARNINGS YEAR-TO-DATE.....: " YM-YTD-EARNINGS
+             DISPLAY "  FEDERAL TAX YEAR-TO-DATE..: " YM-YTD-FED-TAX
+             DISPLAY "  PERIODS PAID THIS YEAR....: " YM-PERIODS-PAID
+     END-READ.
+     CLOSE YTD-MASTER-FILE.
+
+*>    Modo de comparação execução-a-execução: confronta, funcionário a
+*>    funcionário, o extrato CSV desta execução (CSV-REPORT-OUT, aberto
+*>    aqui em modo de entrada) contra o extrato CSV de uma execução
+*>    anterior salvo à parte (PRIOR-CSV-FILE-IN). Pressupõe que os dois
+*>    extratos foram gerados a partir da mesma folha de pagamento, na
+*>    mesma ordem de registros; SSNs fora de ordem entre os dois
+*>    arquivos são sinalizados e a comparação daquele par é ignorada
+ B26-COMPARE-PARA.
+     OPEN INPUT PRIOR-CSV-FILE-IN.
+     OPEN INPUT CSV-REPORT-OUT.
+     DISPLAY "PAYROLL RUN COMPARISON - CURRENT VS. PRIOR EXTRACT".
+     MOVE "N" TO WS-PRIOR-EOF-SWITCH.
+     MOVE "N" TO WS-CUR-EOF-SWITCH.
+     MOVE SPACES TO WS-LAST-MATCHED-SSN.
+     READ PRIOR-CSV-FILE-IN
+         AT END MOVE "Y" TO WS-PRIOR-EOF-SWITCH
+     END-READ.
+     READ CSV-REPORT-OUT INTO WS-CUR-CSV-FIELDS
+         AT END MOVE "Y" TO WS-CUR-EOF-SWITCH
+     END-READ.
+     PERFORM B26A-COMPARE-REC-PARA
+         UNTIL WS-PRIOR-EOF-SWITCH = "Y" OR WS-CUR-EOF-SWITCH = "Y".
+     CLOSE PRIOR-CSV-FILE-IN.
+     CLOSE CSV-REPORT-OUT.
+
+*>    Compara um par de registros (um de cada extrato) e imprime uma
+*>    linha de diferença quando o rendimento ou o imposto do período
+*>    mudou de uma execução para a outra. Antes de comparar, ressincroniza
+*>    os dois extratos quando um deles tem uma linha extra de correção/
+*>    suplementar para o mesmo funcionário que o outro extrato não tem
+ B26A-COMPARE-REC-PARA.
+     PERFORM B26B-RESYNC-PARA
+         UNTIL PC-SSN = WS-CUR-SSN
+             OR WS-PRIOR-EOF-SWITCH = "Y" OR WS-CUR-EOF-SWITCH = "Y".
+     IF WS-PRIOR-EOF-SWITCH = "Y" OR WS-CUR-EOF-SWITCH = "Y"
+         CONTINUE
+     ELSE
+         MOVE PC-SSN TO WS-LAST-MATCHED-SSN
+         IF PC-EARN-THIS-PER NOT = WS-CUR-EARN-THIS-PER
+                 OR PC-FED-TAX-THIS-PER NOT = WS-CUR-FED-TAX-THIS-PER
+             MOVE PC-SSN TO WS-CMP-SSN-OUT
+             MOVE WS-CUR-EMPL-NAME TO WS-CMP-NAME-OUT
+             MOVE PC-EARN-THIS-PER TO WS-CMP-PRIOR-EARN-OUT
+             MOVE WS-CUR-EARN-THIS-PER TO WS-CMP-CUR-EARN-OUT
+             MOVE PC-FED-TAX-THIS-PER TO WS-CMP-PRIOR-TAX-OUT
+             MOVE WS-CUR-FED-TAX-THIS-PER TO WS-CMP-CUR-TAX-OUT
+             DISPLAY WS-COMPARE-LINE
+         END-IF
+         READ PRIOR-CSV-FILE-IN
+             AT END MOVE "Y" TO WS-PRIOR-EOF-SWITCH
+         END-READ
+         READ CSV-REPORT-OUT INTO WS-CUR-CSV-FIELDS
+             AT END MOVE "Y" TO WS-CUR-EOF-SWITCH
+         END-READ
+     END-IF.
+
+*>    Um dos extratos tem uma linha extra (por exemplo, a linha de um
+*>    registro de correção/suplementar que gera uma linha de CSV própria
+*>    além da linha normal do funcionário). Quando o SSN do lado
+*>    adiantado repete o último SSN já comparado com sucesso, avança
+*>    só aquele lado até os dois extratos apontarem para o mesmo
+*>    funcionário de novo; caso contrário, é um desalinhamento genuíno
+*>    e ambos os lados avançam, como antes
+ B26B-RESYNC-PARA.
+     IF WS-CUR-SSN = WS-LAST-MATCHED-SSN AND PC-SSN NOT = WS-LAST-MATCHED-SSN
+         READ CSV-REPORT-OUT INTO WS-CUR-CSV-FIELDS
+             AT END MOVE "Y" TO WS-CUR-EOF-SWITCH
+         END-READ
+     ELSE
+         IF PC-SSN = WS-LAST-MATCHED-SSN AND WS-CUR-SSN NOT = WS-LAST-MATCHED-SSN
+             READ PRIOR-CSV-FILE-IN
+                 AT END MOVE "Y" TO WS-PRIOR-EOF-SWITCH
+             END-READ
+         ELSE
+             DISPLAY "*** SSN OUT OF STEP - PRIOR EXTRACT: " PC-SSN
+                 " CURRENT EXTRACT: " WS-CUR-SSN " - PAIR SKIPPED"
+             READ PRIOR-CSV-FILE-IN
+                 AT END MOVE "Y" TO WS-PRIOR-EOF-SWITCH
+             END-READ
+             READ CSV-REPORT-OUT INTO WS-CUR-CSV-FIELDS
+                 AT END MOVE "Y" TO WS-CUR-EOF-SWITCH
+             END-READ
+         END-IF
+     END-IF.
+
+*>    Grava o registro de cabeçalho da execução no arquivo de controle
+ C11-RUN-HEADER-PARA.
+     MOVE "H" TO RC-REC-TYPE.
+     ACCEPT RC-RUN-DATE FROM DATE YYYYMMDD.
+     MOVE ZEROS TO RC-RECS-READ RC-RECS-REJECTED RC-CTL-EARN-TOT.
+     WRITE RC-CONTROL-REC.
+
+*>    Grava o registro de trailer da execução no arquivo de controle,
+*>    com as quantidades e totais de controle apurados no processamento
+ C12-RUN-TRAILER-PARA.
+     MOVE "T" TO RC-REC-TYPE.
+     ACCEPT RC-RUN-DATE FROM DATE YYYYMMDD.
+     MOVE WS-EMPL-REC-COUNT TO RC-RECS-READ.
+     ADD WS-REJECT-COUNT WS-DUP-REJECT-COUNT GIVING RC-RECS-REJECTED.
+     MOVE WS-EARN-THIS-PER-TOT TO RC-CTL-EARN-TOT.
+     WRITE RC-CONTROL-REC.
+
+*>    Impressão dos cabeçalhos do relatório
+ C10-HEADINGS-PARA.
+*>    Formata número da página
+     MOVE WS-PAGE-COUNT TO WS-PAGE-OUT.
+*>    Imprime cabeçalho principal em nova página
+     WRITE IT-REPORT-OUT FROM WS-HEADING
+         AFTER ADVANCING PAGE.
+*>    Linha em branco
+     MOVE SPACES TO IT-REPORT-OUT.
+     WRITE IT-REPORT-OUT
+         AFTER ADVANCING 1 LINE.
+*>    Cabeçalhos das colunas
+     WRITE IT-REPORT-OUT FROM WS-COLUMN-HEADING-01
+         AFTER ADVANCING 1 LINES.
+     WRITE IT-REPORT-OUT FROM WS-COLUMN-HEADING-02
+         AFTER ADVANCING 1 LINE.
+*>    Atualiza contadores
+     ADD 3 TO WS-LINES-USED.
+     ADD 1 TO WS-PAGE-COUNT.
+
+*>    Impressão da linha de totais
+ C20-TOTAL-PARA.
+*>    Imprime a página de resumo por estado civil antes do total geral
+     PERFORM C08-SUMMARY-PARA.
+*>    Imprime a página de resumo por departamento/centro de custo
+     PERFORM C08A-DEPT-SUMMARY-PARA.
+*>    Verifica se precisa de nova página
+     IF WS-LINES-USED >= WS-MAX-LINES-PER-PAGE THEN
+         PERFORM C10-HEADINGS-PARA
+         MOVE ZEROS TO WS-LINES-USED
+     END-IF.
+*>    Move totais para campos de saída
+     MOVE WS-EARN-THIS-PER-TOT TO WS-TOT-EARN-THIS-PER-OUT.
+     MOVE WS-FED-TAX-AMT-TOT TO WS-TOT-FED-TAX-AMT-OUT.
+     MOVE WS-FED-TAX-THIS-PER-TOT TO WS-TOT-FED-TAX-THIS-PER-OUT.
+     MOVE WS-STATE-TAX-THIS-PER-TOT TO WS-TOT-STATE-TAX-THIS-PER-OUT.
+     MOVE WS-FICA-EMPLE-TOT TO WS-TOT-FICA-EMPLE-OUT.
+     MOVE WS-FICA-EMPR-TOT TO WS-TOT-FICA-EMPR-OUT.
+     MOVE WS-GARNISH-TOT TO WS-TOT-GARNISH-OUT.
+*>    Imprime linha em branco e linha de totais
+     MOVE SPACES TO IT-REPORT-OUT.
+     WRITE IT-REPORT-OUT
+         AFTER ADVANCING 1 LINE.
+     WRITE IT-REPORT-OUT FROM WS-TOTAL-LINE
+         AFTER ADVANCING 2 LINE.
+*>    Imprime a contagem de registros rejeitados por exceção
+     ADD WS-REJECT-COUNT WS-DUP-REJECT-COUNT GIVING WS-REJECT-COUNT-OUT.
+     WRITE IT-REPORT-OUT FROM WS-REJECT-SUMMARY-LINE
+         AFTER ADVANCING 1 LINE.
+*>    Imprime a nota de rodapé com a variação acumulada de arredondamento
+     MOVE WS-ROUNDING-VAR-TOT TO WS-ROUNDING-VAR-TOT-OUT.
+     WRITE IT-REPORT-OUT FROM WS-ROUNDING-LINE
+         AFTER ADVANCING 1 LINE.
+*>    Confere o total de imposto federal contra a apuração independente
+     PERFORM C21-SELFCHECK-PARA.
+*>    Reconcilia os totais acumulados contra o registro de trailer, se houve
+     IF WS-CTL-TRAILER-FOUND
+         PERFORM C75-RECONCILE-PARA
+     END-IF.
+
+*>    Confere WS-FED-TAX-AMT-TOT (acumulado ao imprimir cada linha em
+*>    C50-LINE-OUTPUT-PARA) contra a apuração independente feita em
+*>    C51-CSV-OUTPUT-PARA, para detectar uma falha silenciosa em
+*>    qualquer um dos parágrafos C que compõem o total geral
+ C21-SELFCHECK-PARA.
+     IF WS-CROSSFOOT-FED-TAX-TOT NOT = WS-FED-TAX-AMT-TOT
+         MOVE WS-CROSSFOOT-FED-TAX-TOT TO WS-SELFCHECK-TAX-OUT
+         MOVE WS-FED-TAX-AMT-TOT TO WS-SELFCHECK-CTL-OUT
+         WRITE IT-REPORT-OUT FROM WS-SELFCHECK-LINE
+             AFTER ADVANCING 1 LINE
+     END-IF.
+
+*>    Compara os totais acumulados aos valores de controle do trailer
+ C75-RECONCILE-PARA.
+*>    Calcula as variações de quantidade de registros e de rendimentos
+     SUBTRACT WS-CTL-REC-COUNT-IN FROM WS-EMPL-REC-COUNT
+         GIVING WS-CTL-REC-COUNT-VAR.
+     SUBTRACT WS-CTL-TOT-EARN-IN FROM WS-EARN-THIS-PER-TOT
+         GIVING WS-CTL-TOT-EARN-VAR.
+*>    Se houver qualquer variação, imprime a linha de descompasso
+     IF WS-CTL-REC-COUNT-VAR NOT = 0 OR WS-CTL-TOT-EARN-VAR NOT = 0
+         MOVE WS-CTL-REC-COUNT-VAR TO WS-RECON-REC-VAR-OUT
+         MOVE WS-CTL-TOT-EARN-VAR TO WS-RECON-EARN-VAR-OUT
+         WRITE IT-REPORT-OUT FROM WS-RECONCILE-LINE
+             AFTER ADVANCING 1 LINE
+     END-IF.
+
+*>    Cálculo de impostos para solteiros
+ C30-SINGLE-TAX-PARA.
+*>    Inicializa índice da tabela
+     SET S-INDEX TO 1.
+*>    Busca faixa de imposto correspondente ao rendimento
+     SEARCH WS-SING-TAX-ROW
+         AT END MOVE "E" TO WS-ROW-FOUND-SWITCH
+         WHEN WS-EARNINGS IS >= WS-SING-LOW  (S-INDEX) AND
+                          IS <= WS-SING-HIGH (S-INDEX)
+         MOVE "Y" TO WS-ROW-FOUND-SWITCH.
+*>    Se encontrou a faixa, calcula o imposto; senão, zera (não deveria
+*>    ocorrer com o rendimento já limitado por WS-MAX-REASONABLE-EARNINGS,
+*>    mas evita herdar o WS-ANN-TAX-AMT de um funcionário processado antes)
+     IF WS-ROW-FOUND
+         COMPUTE WS-ANN-TAX-AMT =
+             WS-SING-BASE-AMT (S-INDEX) +
+             WS-SING-PERCENT (S-INDEX) *
+             (WS-EARNINGS - WS-SING-LOW (S-INDEX))
+     ELSE
+         MOVE ZEROS TO WS-ANN-TAX-AMT
+     END-IF.
+*>    Imprime linha de detalhe
+     PERFORM C50-LINE-OUTPUT-PARA.
+
+*>    Cálculo de impostos para chefes de família (estado civil 4)
+ C35-HOH-TAX-PARA.
+*>    Inicializa índice da tabela
+     SET H-INDEX TO 1.
+*>    Busca faixa de imposto correspondente ao rendimento
+     SEARCH WS-HOH-TAX-ROW
+         AT END MOVE "E" TO WS-ROW-FOUND-SWITCH
+         WHEN WS-EARNINGS IS >= WS-HOH-LOW  (H-INDEX) AND
+                          IS <= WS-HOH-HIGH (H-INDEX)
+         MOVE "Y" TO WS-ROW-FOUND-SWITCH.
+*>    Se encontrou a faixa, calcula o imposto; senão, zera (não deveria
+*>    ocorrer com o rendimento já limitado por WS-MAX-REASONABLE-EARNINGS,
+*>    mas evita herdar o WS-ANN-TAX-AMT de um funcionário processado antes)
+     IF WS-ROW-FOUND
+         COMPUTE WS-ANN-TAX-AMT =
+             WS-HOH-BASE-AMT (H-INDEX) +
+             WS-HOH-PERCENT (H-INDEX) *
+             (WS-EARNINGS - WS-HOH-LOW (H-INDEX))
+     ELSE
+         MOVE ZEROS TO WS-ANN-TAX-AMT
+     END-IF.
+*>    Imprime linha de detalhe
+     PERFORM C50-LINE-OUTPUT-PARA.
+
+*>    Cálculo de impostos para casados
+ C40-MARRIED-TAX-PARA.
+*>    Inicializa índice da tabela
+     SET M-INDEX TO 1.
+*>    Busca faixa de imposto correspondente ao rendimento
+     SEARCH WS-MARR-TAX-ROW
+         AT END MOVE "E" TO WS-ROW-FOUND-SWITCH
+         WHEN WS-EARNINGS IS >= WS-MARR-LOW (M-INDEX) AND
+                          IS <= WS-MARR-HIGH (M-INDEX)
+         MOVE "Y" TO WS-ROW-FOUND-SWITCH.
+*>    Se encontrou a faixa, calcula o imposto; senão, zera (não deveria
+*>    ocorrer com o rendimento já limitado por WS-MAX-REASONABLE-EARNINGS,
+*>    mas evita herdar o WS-ANN-TAX-AMT de um funcionário processado antes)
+     IF WS-ROW-FOUND
+         COMPUTE WS-ANN-TAX-AMT =
+             WS-MARR-BASE-AMT (M-INDEX) +
+             WS-MARR-PERCENT (M-INDEX) *
+             (WS-EARNINGS - WS-MARR-LOW (M-INDEX))
+     ELSE
+         MOVE ZEROS TO WS-ANN-TAX-AMT
+     END-IF.
+*>    Imprime linha de detalhe
+     PERFORM C50-LINE-OUTPUT-PARA.
+
+*>    Cálculo de imposto federal para pagamento suplementar/bônus
+*>    (código 03): alíquota fixa sobre o rendimento do período, sem
+*>    isenções nem faixas anualizadas por estado civil. WS-ANN-TAX-AMT
+*>    é montado de forma que C50-LINE-OUTPUT-PARA, ao dividi-lo pelo
+*>    fator de anualização, recupere exatamente o imposto do período
+*>    pela alíquota fixa
+ C45-SUPPLEMENTAL-TAX-PARA.
+     MULTIPLY WS-PR-EARN-THIS-PER-IN BY WS-ANNUALIZATION-FACTOR GIVING
+         WS-ANN-EARN.
+     MOVE WS-ANN-EARN TO WS-EARNINGS.
+     COMPUTE WS-ANN-TAX-AMT ROUNDED =
+         WS-PR-EARN-THIS-PER-IN * WS-SUPPL-TAX-RATE *
+         WS-ANNUALIZATION-FACTOR.
+     MOVE "Y" TO WS-ROW-FOUND-SWITCH.
+     PERFORM C50-LINE-OUTPUT-PARA.
+
+*>    Cálculo de imposto estadual/local, feito para todo empregado tributável
+ C70-STATE-TAX-PARA.
+*>    Inicializa índice da tabela
+     SET T-INDEX TO 1.
+*>    Busca faixa de imposto estadual correspondente ao rendimento
+     SEARCH WS-STATE-TAX-ROW
+         AT END MOVE "E" TO WS-ROW-FOUND-SWITCH
+         WHEN WS-EARNINGS IS >= WS-STATE-LOW  (T-INDEX) AND
+                          IS <= WS-STATE-HIGH (T-INDEX)
+         MOVE "Y" TO WS-ROW-FOUND-SWITCH.
+*>    Se encontrou a faixa, calcula o imposto estadual
+     IF WS-ROW-FOUND THEN
+         COMPUTE WS-STATE-TAX-AMT =
+             WS-STATE-BASE-AMT (T-INDEX) +
+             WS-STATE-PERCENT (T-INDEX) *
+             (WS-EARNINGS - WS-STATE-LOW (T-INDEX))
+     ELSE
+         MOVE ZEROS TO WS-STATE-TAX-AMT
+     END-IF.
+     DIVIDE WS-STATE-TAX-AMT BY WS-ANNUALIZATION-FACTOR GIVING
+         WS-STATE-PER-TAX-AMT ROUNDED.
+     ADD WS-STATE-TAX-AMT TO WS-STATE-TAX-AMT-TOT.
+     ADD WS-STATE-PER-TAX-AMT TO WS-STATE-TAX-THIS-PER-TOT.
+     MOVE WS-STATE-PER-TAX-AMT TO WS-STATE-TAX-THIS-PER-OUT.
+
+*>    Cálculo do FICA/Seguro Social (parte do empregado e contrapartida do
+*>    empregador), aplicado ao rendimento anual até o teto vigente
+ C71-FICA-PARA.
+*>    Limita o rendimento anual sujeito ao FICA ao teto vigente
+     IF WS-ANN-EARN > WS-FICA-WAGE-BASE THEN
+         MOVE WS-FICA-WAGE-BASE TO WS-FICA-TAXABLE-EARN
+     ELSE
+         MOVE WS-ANN-EARN TO WS-FICA-TAXABLE-EARN
+     END-IF.
+*>    Calcula o valor anual do FICA (mesma alíquota para empregado/empregador)
+     COMPUTE WS-FICA-ANN-AMT ROUNDED =
+         WS-FICA-TAXABLE-EARN * WS-FICA-RATE.
+*>    Rateia o valor anual pelo número de períodos de pagamento/ano
+     DIVIDE WS-FICA-ANN-AMT BY WS-ANNUALIZATION-FACTOR GIVING
+         WS-FICA-EMPLE-PER-AMT ROUNDED.
+     MOVE WS-FICA-EMPLE-PER-AMT TO WS-FICA-EMPR-PER-AMT.
+*>    Acumula os totais de FICA do empregado e do empregador
+     ADD WS-FICA-EMPLE-PER-AMT TO WS-FICA-EMPLE-TOT.
+     ADD WS-FICA-EMPR-PER-AMT TO WS-FICA-EMPR-TOT.
+
+*>    Formatação e impressão da linha de detalhe com impostos
+ C50-LINE-OUTPUT-PARA.
+*>    Calcula imposto do período (anual ÷ períodos de pagamento/ano do funcionário)
+     DIVIDE WS-ANN-TAX-AMT BY WS-ANNUALIZATION-FACTOR GIVING
+         WS-PER-TAX-AMT ROUNDED.
+*>    Acumula nos totalizadores
+     ADD WS-ANN-TAX-AMT TO WS-FED-TAX-AMT-TOT.
+     ADD WS-PER-TAX-AMT TO WS-FED-TAX-THIS-PER-TOT.
+*>    Registra a diferença de arredondamento entre o imposto do período
+*>    multiplicado pelo fator de anualização e o imposto anual calculado
+     MULTIPLY WS-PER-TAX-AMT BY WS-ANNUALIZATION-FACTOR GIVING
+         WS-REANNUAL-TAX-AMT.
+     SUBTRACT WS-ANN-TAX-AMT FROM WS-REANNUAL-TAX-AMT GIVING
+         WS-ROUNDING-VAR.
+     ADD WS-ROUNDING-VAR TO WS-ROUNDING-VAR-TOT.
+*>    Calcula e acumula o imposto estadual correspondente
+     PERFORM C70-STATE-TAX-PARA.
+*>    Calcula e acumula o FICA do empregado e a contrapartida do empregador
+     PERFORM C71-FICA-PARA.
+*>    Deduz a penhora/desconto judicial do período do rendimento disponível
+     SUBTRACT WS-PR-GARNISH-AMT-IN FROM WS-PR-EARN-THIS-PER-IN GIVING
+         WS-DISPOSABLE-EARN.
+     ADD WS-PR-GARNISH-AMT-IN TO WS-GARNISH-TOT.
+*>    Atualiza o acumulado do ano (YTD) do funcionário no arquivo mestre
+     PERFORM C90-UPDATE-YTD-PARA.
+*>    Acumula o subtotal da página de resumo por estado civil
+     PERFORM C09-ACCUM-SUMMARY-PARA.
+*>    Acumula o subtotal da página de resumo por departamento/centro de custo
+     PERFORM C09A-ACCUM-DEPT-PARA.
+*>    Move dados do funcionário para linha de saída
+     PERFORM B12-MASK-EMPLOYEE-PARA.
+     MOVE WS-DISPLAY-SSN-3 TO WS-SSN-3-OUT.
+     MOVE WS-SSN-SEP-OUT TO WS-SSN-SEP1-OUT WS-SSN-SEP2-OUT.
+     MOVE WS-DISPLAY-SSN-2 TO WS-SSN-2-OUT.
+     MOVE WS-DISPLAY-SSN-4 TO WS-SSN-4-OUT.
+     MOVE WS-DISPLAY-NAME TO WS-EMPL-NAME-OUT.
+     MOVE WS-PR-MARITAL-STATUS-IN TO WS-MARITAL-STATUS-OUT.
+     MOVE WS-PR-EXEMPTIONS-IN TO WS-WITHHOLD-EXEMPT-OUT.
+     MOVE WS-CURR-SYM-OUT TO WS-CURR-SYM-D-OUT.
+     MOVE WS-PR-EARN-THIS-PER-IN TO WS-EARN-THIS-PER-OUT.
+     MOVE WS-ANN-EARN TO WS-ANN-EARN-OUT.
+     MOVE WS-EARNINGS TO WS-ADJ-EARN-OUT.
+     MOVE WS-PER-TAX-AMT TO WS-FED-TAX-THIS-PER-OUT.
+     MOVE WS-ANN-TAX-AMT TO WS-FED-TAX-AMT-OUT.
+     MOVE WS-YTD-CUR-EARNINGS TO WS-YTD-EARN-OUT.
+     MOVE WS-YTD-CUR-FED-TAX TO WS-YTD-FED-TAX-OUT.
+     MOVE WS-FICA-EMPLE-PER-AMT TO WS-FICA-EMPLE-OUT.
+     MOVE WS-FICA-EMPR-PER-AMT TO WS-FICA-EMPR-OUT.
+     MOVE WS-PR-GARNISH-AMT-IN TO WS-GARNISH-OUT.
+     MOVE WS-DISPOSABLE-EARN TO WS-DISPOSABLE-EARN-OUT.
+*>    Verifica se precisa de nova página
+     IF WS-LINES-USED >= WS-MAX-LINES-PER-PAGE THEN
+         PERFORM C10-HEADINGS-PARA
+         MOVE ZEROS TO WS-LINES-USED
+     END-IF.
+*>    Imprime linha em branco e linha de detalhe
+     MOVE SPACES TO IT-REPORT-OUT.
+     WRITE IT-REPORT-OUT
+         AFTER ADVANCING 1 LINE.
+     WRITE IT-REPORT-OUT FROM WS-DETAIL-LINE
+         AFTER ADVANCING 1 LINE.
+*>    Grava a mesma linha de detalhe em formato CSV
+     PERFORM C51-CSV-OUTPUT-PARA.
+
+*>    Grava a linha de detalhe do funcionário tributado no arquivo CSV
+ C51-CSV-OUTPUT-PARA.
+*>    Segunda apuração independente do imposto anual, para conferência
+*>    cruzada contra WS-FED-TAX-AMT-TOT em C21-SELFCHECK-PARA
+     ADD WS-ANN-TAX-AMT TO WS-CROSSFOOT-FED-TAX-TOT.
+     MOVE WS-PR-SSN-IN TO WS-CSV-SSN-EDIT.
+     MOVE WS-PR-MARITAL-STATUS-IN TO WS-CSV-STATUS-EDIT.
+     MOVE WS-PR-EXEMPTIONS-IN TO WS-CSV-EXEMPT-EDIT.
+     MOVE SPACES TO WS-CSV-LINE.
+     STRING WS-CSV-SSN-EDIT             DELIMITED BY SIZE
+            ","                          DELIMITED BY SIZE
+            WS-PR-EMPL-NAME-IN          DELIMITED BY SIZE
+            ","                          DELIMITED BY SIZE
+            WS-CSV-STATUS-EDIT           DELIMITED BY SIZE
+            ","                          DELIMITED BY SIZE
+            WS-CSV-EXEMPT-EDIT           DELIMITED BY SIZE
+            ","                          DELIMITED BY SIZE
+            WS-EARN-THIS-PER-OUT         DELIMITED BY SIZE
+            ","                          DELIMITED BY SIZE
+            WS-ANN-EARN-OUT               DELIMITED BY SIZE
+            ","                          DELIMITED BY SIZE
+            WS-ADJ-EARN-OUT               DELIMITED BY SIZE
+            ","                          DELIMITED BY SIZE
+            WS-FED-TAX-AMT-OUT            DELIMITED BY SIZE
+            ","                          DELIMITED BY SIZE
+            WS-FED-TAX-THIS-PER-OUT       DELIMITED BY SIZE
+            ","                          DELIMITED BY SIZE
+            WS-STATE-TAX-THIS-PER-OUT     DELIMITED BY SIZE
+            ","                          DELIMITED BY SIZE
+            WS-YTD-EARN-OUT               DELIMITED BY SIZE
+            ","                          DELIMITED BY SIZE
+            WS-YTD-FED-TAX-OUT            DELIMITED BY SIZE
+            ","                          DELIMITED BY SIZE
+            WS-FICA-EMPLE-OUT             DELIMITED BY SIZE
+            ","                          DELIMITED BY SIZE
+            WS-FICA-EMPR-OUT              DELIMITED BY SIZE
+            ","                          DELIMITED BY SIZE
+            WS-GARNISH-OUT                DELIMITED BY SIZE
+            ","                          DELIMITED BY SIZE
+            WS-DISPOSABLE-EARN-OUT        DELIMITED BY SIZE
+       INTO WS-CSV-LINE
+     END-STRING.
+     MOVE WS-CSV-LINE TO CSV-REC-OUT.
+     WRITE CSV-REC-OUT.
+
+*>    Acumula contagem, rendimentos e imposto no subtotal do estado civil
+ C09-ACCUM-SUMMARY-PARA.
+     IF WS-PR-MARITAL-STATUS-IN = 1
+         ADD 1 TO WS-SINGLE-SUMM-COUNT
+         ADD WS-PR-EARN-THIS-PER-IN TO WS-SINGLE-SUMM-EARN-TOT
+         ADD WS-PER-TAX-AMT TO WS-SINGLE-SUMM-TAX-TOT
+     END-IF.
+     IF WS-PR-MARITAL-STATUS-IN = 2
+         ADD 1 TO WS-MARRIED-SUMM-COUNT
+         ADD WS-PR-EARN-THIS-PER-IN TO WS-MARRIED-SUMM-EARN-TOT
+         ADD WS-PER-TAX-AMT TO WS-MARRIED-SUMM-TAX-TOT
+     END-IF.
+     IF WS-PR-MARITAL-STATUS-IN = 3
+         ADD 1 TO WS-EXEMPT-SUMM-COUNT
+         ADD WS-PR-EARN-THIS-PER-IN TO WS-EXEMPT-SUMM-EARN-TOT
+*>        Um registro suplementar/bônus (código 03) retém imposto à
+*>        alíquota fixa em C45-SUPPLEMENTAL-TAX-PARA independentemente
+*>        do estado civil, então mesmo um funcionário isento (estado
+*>        civil 3) contribui para o subtotal de imposto retido nesse caso
+         IF WS-PR-REC-CODE-IN = 03
+             ADD WS-PER-TAX-AMT TO WS-EXEMPT-SUMM-TAX-TOT
+         END-IF
+     END-IF.
+     IF WS-PR-MARITAL-STATUS-IN = 4
+         ADD 1 TO WS-HOH-SUMM-COUNT
+         ADD WS-PR-EARN-THIS-PER-IN TO WS-HOH-SUMM-EARN-TOT
+         ADD WS-PER-TAX-AMT TO WS-HOH-SUMM-TAX-TOT
+     END-IF.
+
+*>    Acumula contagem, rendimentos e imposto no subtotal do departamento/
+*>    centro de custo do funcionário, cadastrando o departamento na
+*>    tabela na primeira ocorrência
+ C09A-ACCUM-DEPT-PARA.
+     MOVE "N" TO WS-DEPT-FOUND-SWITCH.
+     IF WS-DEPT-TABLE-COUNT > 0
+         SET WS-DEPT-INDEX TO 1
+         SEARCH WS-DEPT-ROW
+             AT END CONTINUE
+             WHEN WS-DEPT-CODE-ENTRY (WS-DEPT-INDEX) = WS-PR-DEPT-CODE-IN
+                 MOVE "Y" TO WS-DEPT-FOUND-SWITCH
+         END-SEARCH
+     END-IF.
+     IF NOT WS-DEPT-FOUND
+         ADD 1 TO WS-DEPT-TABLE-COUNT
+         SET WS-DEPT-INDEX TO WS-DEPT-TABLE-COUNT
+         MOVE WS-PR-DEPT-CODE-IN TO WS-DEPT-CODE-ENTRY (WS-DEPT-INDEX)
+         MOVE ZEROS TO WS-DEPT-COUNT-ENTRY (WS-DEPT-INDEX)
+                       WS-DEPT-EARN-TOT-ENTRY (WS-DEPT-INDEX)
+                       WS-DEPT-TAX-TOT-ENTRY (WS-DEPT-INDEX)
+     END-IF.
+     ADD 1 TO WS-DEPT-COUNT-ENTRY (WS-DEPT-INDEX).
+     ADD WS-PR-EARN-THIS-PER-IN TO WS-DEPT-EARN-TOT-ENTRY (WS-DEPT-INDEX).
+*>    Um registro suplementar/bônus (código 03) retém imposto à alíquota
+*>    fixa independentemente do estado civil, então ele entra no
+*>    subtotal do departamento mesmo quando o estado civil é 3 (isento)
+     IF WS-PR-MARITAL-STATUS-IN NOT = 3 OR WS-PR-REC-CODE-IN = 03
+         ADD WS-PER-TAX-AMT TO WS-DEPT-TAX-TOT-ENTRY (WS-DEPT-INDEX)
+     END-IF.
+
+*>    Imprime a página de resumo por estado civil, antes do total geral
+ C08-SUMMARY-PARA.
+*>    Cabeçalho da página de resumo, sempre em página nova
+     WRITE IT-REPORT-OUT FROM WS-SUMM-HEADING-LINE
+         AFTER ADVANCING PAGE.
+     MOVE SPACES TO IT-REPORT-OUT.
+     WRITE IT-REPORT-OUT
+         AFTER ADVANCING 1 LINE.
+     WRITE IT-REPORT-OUT FROM WS-SUMM-COLUMN-HEADING
+         AFTER ADVANCING 1 LINE.
+*>    Linha de subtotal - solteiros
+     MOVE "SINGLE" TO WS-SUMM-LABEL-OUT.
+     MOVE WS-SINGLE-SUMM-COUNT TO WS-SUMM-COUNT-OUT.
+     MOVE WS-SINGLE-SUMM-EARN-TOT TO WS-SUMM-EARN-OUT.
+     MOVE WS-SINGLE-SUMM-TAX-TOT TO WS-SUMM-TAX-OUT.
+     WRITE IT-REPORT-OUT FROM WS-SUMM-LINE
+         AFTER ADVANCING 2 LINE.
+*>    Linha de subtotal - casados
+     MOVE "MARRIED" TO WS-SUMM-LABEL-OUT.
+     MOVE WS-MARRIED-SUMM-COUNT TO WS-SUMM-COUNT-OUT.
+     MOVE WS-MARRIED-SUMM-EARN-TOT TO WS-SUMM-EARN-OUT.
+     MOVE WS-MARRIED-SUMM-TAX-TOT TO WS-SUMM-TAX-OUT.
+     WRITE IT-REPORT-OUT FROM WS-SUMM-LINE
+         AFTER ADVANCING 1 LINE.
+*>    Linha de subtotal - chefes de família
+     MOVE "HEAD OF HOUSEHOLD" TO WS-SUMM-LABEL-OUT.
+     MOVE WS-HOH-SUMM-COUNT TO WS-SUMM-COUNT-OUT.
+     MOVE WS-HOH-SUMM-EARN-TOT TO WS-SUMM-EARN-OUT.
+     MOVE WS-HOH-SUMM-TAX-TOT TO WS-SUMM-TAX-OUT.
+     WRITE IT-REPORT-OUT FROM WS-SUMM-LINE
+         AFTER ADVANCING 1 LINE.
+*>    Linha de subtotal - isentos
+     MOVE "EXEMPT" TO WS-SUMM-LABEL-OUT.
+     MOVE WS-EXEMPT-SUMM-COUNT TO WS-SUMM-COUNT-OUT.
+     MOVE WS-EXEMPT-SUMM-EARN-TOT TO WS-SUMM-EARN-OUT.
+     MOVE WS-EXEMPT-SUMM-TAX-TOT TO WS-SUMM-TAX-OUT.
+     WRITE IT-REPORT-OUT FROM WS-SUMM-LINE
+         AFTER ADVANCING 1 LINE.
+*>    A página de resumo força uma nova página antes dos cabeçalhos seguintes
+     PERFORM C10-HEADINGS-PARA.
+     MOVE ZEROS TO WS-LINES-USED.
+
+*>    Imprime a página de resumo por departamento/centro de custo, uma
+*>    linha de subtotal para cada departamento encontrado no arquivo
+ C08A-DEPT-SUMMARY-PARA.
+     IF WS-DEPT-TABLE-COUNT > 0
+         PERFORM C08C-DEPT-HEADING-PARA
+         PERFORM C08B-DEPT-LINE-PARA
+             VARYING WS-DEPT-INDEX FROM 1 BY 1
+             UNTIL WS-DEPT-INDEX > WS-DEPT-TABLE-COUNT
+*>        A página de resumo força uma nova página antes dos cabeçalhos seguintes
+         PERFORM C10-HEADINGS-PARA
+         MOVE ZEROS TO WS-LINES-USED
+     END-IF.
+
+*>    Imprime uma linha de subtotal de departamento, a partir da tabela
+*>    de subtotais montada durante o processamento
+ C08B-DEPT-LINE-PARA.
+*>    Quebra de página no meio da lista de departamentos, do mesmo jeito
+*>    que as demais seções do relatório; a tabela suporta até 200
+*>    departamentos, bem mais do que cabe numa única página
+     IF WS-LINES-USED >= WS-MAX-LINES-PER-PAGE
+         PERFORM C08C-DEPT-HEADING-PARA
+         MOVE ZEROS TO WS-LINES-USED
+     END-IF.
+     IF WS-DEPT-INDEX = 1
+         MOVE WS-DEPT-CODE-ENTRY (WS-DEPT-INDEX) TO WS-DEPT-LABEL-OUT
+         MOVE WS-DEPT-COUNT-ENTRY (WS-DEPT-INDEX) TO WS-DEPT-COUNT-OUT
+         MOVE WS-DEPT-EARN-TOT-ENTRY (WS-DEPT-INDEX) TO WS-DEPT-EARN-OUT
+         MOVE WS-DEPT-TAX-TOT-ENTRY (WS-DEPT-INDEX) TO WS-DEPT-TAX-OUT
+         WRITE IT-REPORT-OUT FROM WS-DEPT-LINE
+             AFTER ADVANCING 2 LINE
+         ADD 2 TO WS-LINES-USED
+     ELSE
+         MOVE WS-DEPT-CODE-ENTRY (WS-DEPT-INDEX) TO WS-DEPT-LABEL-OUT
+         MOVE WS-DEPT-COUNT-ENTRY (WS-DEPT-INDEX) TO WS-DEPT-COUNT-OUT
+         MOVE WS-DEPT-EARN-TOT-ENTRY (WS-DEPT-INDEX) TO WS-DEPT-EARN-OUT
+         MOVE WS-DEPT-TAX-TOT-ENTRY (WS-DEPT-INDEX) TO WS-DEPT-TAX-OUT
+         WRITE IT-REPORT-OUT FROM WS-DEPT-LINE
+             AFTER ADVANCING 1 LINE
+         ADD 1 TO WS-LINES-USED
+     END-IF.
+
+*>    Cabeçalho da página de resumo por departamento/centro de custo,
+*>    impresso ao início da lista e sempre que ela ultrapassa o limite
+*>    de linhas por página
+ C08C-DEPT-HEADING-PARA.
+     WRITE IT-REPORT-OUT FROM WS-DEPT-HEADING-LINE
+         AFTER ADVANCING PAGE.
+     MOVE SPACES TO IT-REPORT-OUT.
+     WRITE IT-REPORT-OUT
+         AFTER ADVANCING 1 LINE.
+     WRITE IT-REPORT-OUT FROM WS-DEPT-COLUMN-HEADING
+         AFTER ADVANCING 1 LINE.
+     ADD 3 TO WS-LINES-USED.
+
+*>    Processamento de funcionários isentos de impostos
+ C60-TAX-EXEMPT-PARA.
+*>    Atualiza contador de linhas
+     ADD 2 TO WS-LINES-USED.
+*>    Move dados do funcionário para linha de isenção
+     PERFORM B12-MASK-EMPLOYEE-PARA.
+     MOVE WS-DISPLAY-SSN-3 TO WS-TE-SSN-3-OUT.
+     MOVE WS-SSN-SEP-OUT TO WS-TE-SSN-SEP1-OUT WS-TE-SSN-SEP2-OUT.
+     MOVE WS-DISPLAY-SSN-2 TO WS-TE-SSN-2-OUT.
+     MOVE WS-DISPLAY-SSN-4 TO WS-TE-SSN-4-OUT.
+     MOVE WS-DISPLAY-NAME TO WS-TE-EMPL-NAME-OUT.
+     MOVE WS-PR-MARITAL-STATUS-IN TO WS-TE-MARITAL-STATUS-OUT.
+     MOVE WS-PR-EXEMPTIONS-IN TO WS-TE-WITHHOLD-EXEMPT-OUT.
+     MOVE WS-CURR-SYM-OUT TO WS-TE-CURR-SYM-OUT.
+     MOVE WS-PR-EARN-THIS-PER-IN TO WS-TE-EARN-THIS-PER-OUT.
+*>    Acumula o subtotal da página de resumo por estado civil
+     PERFORM C09-ACCUM-SUMMARY-PARA.
+*>    Acumula o subtotal da página de resumo por departamento/centro de custo
+     PERFORM C09A-ACCUM-DEPT-PARA.
+*>    Marca como processado
+     MOVE "Y" TO WS-ROW-FOUND-SWITCH.
+*>    Imprime linha especial para isentos
+     IF WS-ROW-FOUND THEN
+         MOVE SPACES TO IT-REPORT-OUT.
+         WRITE IT-REPORT-OUT
+             AFTER ADVANCING 1 LINE.
+         WRITE IT-REPORT-OUT FROM WS-TAX-EXEMPT-LINE
+             AFTER ADVANCING 1 LINE.
+*>    Grava a mesma linha em formato CSV
+     PERFORM C61-CSV-EXEMPT-PARA.
+
+*>    Grava a linha CSV de um funcionário isento de impostos
+ C61-CSV-EXEMPT-PARA.
+     MOVE WS-PR-SSN-IN TO WS-CSV-SSN-EDIT.
+     MOVE WS-PR-MARITAL-STATUS-IN TO WS-CSV-STATUS-EDIT.
+     MOVE WS-PR-EXEMPTIONS-IN TO WS-CSV-EXEMPT-EDIT.
+     MOVE SPACES TO WS-CSV-LINE.
+     STRING WS-CSV-SSN-EDIT             DELIMITED BY SIZE
+            ","                          DELIMITED BY SIZE
+            WS-PR-EMPL-NAME-IN          DELIMITED BY SIZE
+            ","                          DELIMITED BY SIZE
+            WS-CSV-STATUS-EDIT           DELIMITED BY SIZE
+            ","                          DELIMITED BY SIZE
+            WS-CSV-EXEMPT-EDIT           DELIMITED BY SIZE
+            ","                          DELIMITED BY SIZE
+            WS-TE-EARN-THIS-PER-OUT       DELIMITED BY SIZE
+            ","                          DELIMITED BY SIZE
+            "EXEMPT"                     DELIMITED BY SIZE
+       INTO WS-CSV-LINE
+     END-STRING.
+     MOVE WS-CSV-LINE TO CSV-REC-OUT.
+     WRITE CSV-REC-OUT.
+
+*>    Grava um registro de exceção para estado civil não reconhecido
+ C65-REJECT-PARA.
+*>    Atualiza o contador de rejeições
+     ADD 1 TO WS-REJECT-COUNT.
+*>    Move dados do funcionário para a linha de exceção
+     MOVE WS-PR-SSN-3-IN TO WS-RJ-SSN-3-OUT.
+     MOVE WS-SSN-SEP-OUT TO WS-RJ-SSN-SEP1-OUT WS-RJ-SSN-SEP2-OUT.
+     MOVE WS-PR-SSN-2-IN TO WS-RJ-SSN-2-OUT.
+     MOVE WS-PR-SSN-4-IN TO WS-RJ-SSN-4-OUT.
+     MOVE WS-PR-EMPL-NAME-IN TO WS-RJ-EMPL-NAME-OUT.
+     MOVE WS-PR-MARITAL-STATUS-IN TO WS-RJ-BAD-STATUS-OUT.
+     MOVE "BAD STATUS" TO WS-RJ-REASON-OUT.
+*>    Grava o registro no arquivo de exceções
+     WRITE RJ-REJECT-REC FROM WS-REJECT-LINE.
+
+*>    Grava um registro de exceção para rendimento do período fora da faixa razoável
+ C66-EARNINGS-REJECT-PARA.
+*>    Atualiza o contador de rejeições
+     ADD 1 TO WS-REJECT-COUNT.
+*>    Move dados do funcionário para a linha de exceção
+     MOVE WS-PR-SSN-3-IN TO WS-RJ-SSN-3-OUT.
+     MOVE WS-SSN-SEP-OUT TO WS-RJ-SSN-SEP1-OUT WS-RJ-SSN-SEP2-OUT.
+     MOVE WS-PR-SSN-2-IN TO WS-RJ-SSN-2-OUT.
+     MOVE WS-PR-SSN-4-IN TO WS-RJ-SSN-4-OUT.
+     MOVE WS-PR-EMPL-NAME-IN TO WS-RJ-EMPL-NAME-OUT.
+     MOVE WS-PR-MARITAL-STATUS-IN TO WS-RJ-BAD-STATUS-OUT.
+     MOVE "BAD EARNS" TO WS-RJ-REASON-OUT.
+*>    Grava o registro no arquivo de exceções
+     WRITE RJ-REJECT-REC FROM WS-REJECT-LINE.
+
+*>    Grava um registro de exceção para CPF/SSN duplicado na passada preliminar
+ C67-DUP-REJECT-PARA.
+*>    Atualiza o contador de rejeições de duplicados; fica fora de
+*>    WS-REJECT-COUNT (que o checkpoint grava e restaura) porque esta
+*>    passada roda por inteiro toda vez, mesmo em modo de reinício, e
+*>    somar ao total já restaurado do checkpoint contaria os mesmos
+*>    duplicados duas vezes
+     ADD 1 TO WS-DUP-REJECT-COUNT.
+*>    Move dados do funcionário para a linha de exceção
+     MOVE WS-PR-SSN-3-IN TO WS-RJ-SSN-3-OUT.
+     MOVE WS-SSN-SEP-OUT TO WS-RJ-SSN-SEP1-OUT WS-RJ-SSN-SEP2-OUT.
+     MOVE WS-PR-SSN-2-IN TO WS-RJ-SSN-2-OUT.
+     MOVE WS-PR-SSN-4-IN TO WS-RJ-SSN-4-OUT.
+     MOVE WS-PR-EMPL-NAME-IN TO WS-RJ-EMPL-NAME-OUT.
+     MOVE WS-PR-MARITAL-STATUS-IN TO WS-RJ-BAD-STATUS-OUT.
+     MOVE "DUP SSN" TO WS-RJ-REASON-OUT.
+*>    Grava o registro no arquivo de exceções
+     WRITE RJ-REJECT-REC FROM WS-REJECT-LINE.
+
+*>    Grava o checkpoint com o último SSN processado e os totais atuais
+ C80-WRITE-CHECKPOINT-PARA.
+*>    Move o SSN do registro e os totalizadores correntes
+     MOVE WS-PR-SSN-IN TO CK-LAST-SSN.
+     MOVE WS-EARN-THIS-PER-TOT TO CK-EARN-THIS-PER-TOT.
+     MOVE WS-FED-TAX-AMT-TOT TO CK-FED-TAX-AMT-TOT.
+     MOVE WS-FED-TAX-THIS-PER-TOT TO CK-FED-TAX-THIS-PER-TOT.
+     MOVE WS-STATE-TAX-AMT-TOT TO CK-STATE-TAX-AMT-TOT.
+     MOVE WS-STATE-TAX-THIS-PER-TOT TO CK-STATE-TAX-THIS-PER-TOT.
+     MOVE WS-REJECT-COUNT TO CK-REJECT-COUNT.
+     MOVE WS-PAGE-COUNT TO CK-PAGE-COUNT.
+     MOVE WS-ROUNDING-VAR-TOT TO CK-ROUNDING-VAR-TOT.
+     MOVE WS-FICA-EMPLE-TOT TO CK-FICA-EMPLE-TOT.
+     MOVE WS-FICA-EMPR-TOT TO CK-FICA-EMPR-TOT.
+     MOVE WS-GARNISH-TOT TO CK-GARNISH-TOT.
+     MOVE WS-CROSSFOOT-FED-TAX-TOT TO CK-CROSSFOOT-FED-TAX-TOT.
+     MOVE WS-SINGLE-SUMM TO CK-SINGLE-SUMM.
+     MOVE WS-MARRIED-SUMM TO CK-MARRIED-SUMM.
+     MOVE WS-HOH-SUMM TO CK-HOH-SUMM.
+     MOVE WS-EXEMPT-SUMM TO CK-EXEMPT-SUMM.
+     MOVE WS-DEPT-TABLE-COUNT TO CK-DEPT-TABLE-COUNT.
+     MOVE WS-DEPT-TABLE TO CK-DEPT-TABLE.
+*>    Regrava o arquivo de checkpoint com a posição mais recente
+     OPEN OUTPUT CHECKPOINT-FILE.
+     WRITE CK-CHECKPOINT-REC.
+     CLOSE CHECKPOINT-FILE.
+
+*>    Atualiza o acumulado do ano (YTD) do funcionário no arquivo mestre
+ C90-UPDATE-YTD-PARA.
+*>    Busca o registro YTD existente do funcionário pela chave SSN
+     MOVE WS-PR-SSN-IN TO YM-SSN.
+     READ YTD-MASTER-FILE
+         INVALID KEY
+             MOVE ZEROS TO YM-YTD-EARNINGS YM-YTD-FED-TAX YM-PERIODS-PAID
+     END-READ.
+*>    Acumula o rendimento e o imposto federal do período atual
+     ADD WS-PR-EARN-THIS-PER-IN TO YM-YTD-EARNINGS.
+     ADD WS-PER-TAX-AMT TO YM-YTD-FED-TAX.
+*>    Registra as isenções usadas neste período e o novo total de
+*>    períodos pagos no ano, para a proporcionalização do próximo período
+     MOVE WS-PR-EXEMPTIONS-IN TO YM-PRIOR-EXEMPTIONS.
+*>    Só um registro regular (01) representa um período de pagamento de
+*>    verdade; um registro de correção/ajuste (02) ou de pagamento
+*>    suplementar/bônus (03) não conta como período adicional, senão
+*>    WS-PERIODS-PAID passaria de WS-ANNUALIZATION-FACTOR (26 ou 12) e a
+*>    proporcionalização de isenções em B20C-PRORATE-EXEMPT-PARA
+*>    estouraria o campo sem sinal WS-PERIODS-REMAINING
+     IF WS-PR-REC-CODE-IN = 01
+         ADD 1 TO YM-PERIODS-PAID
+     END-IF.
+*>    Grava o registro, criando-o se ainda não existir
+     IF WS-YTD-NOT-FOUND
+         WRITE YM-YTD-REC
+     ELSE
+         REWRITE YM-YTD-REC
+     END-IF.
+*>    Disponibiliza os totais atualizados para a linha de detalhe
+     MOVE YM-YTD-EARNINGS TO WS-YTD-CUR-EARNINGS.
+     MOVE YM-YTD-FED-TAX TO WS-YTD-CUR-FED-TAX.
